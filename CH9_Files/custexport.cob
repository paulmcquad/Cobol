@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custexport.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Exports Customer.dat to a CSV so it can be opened in a
+       *> spreadsheet - same indexed-read pattern readfiles.cob uses,
+       *> just writing comma-delimited lines instead of a headed report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS SEQUENTIAL
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+              SELECT CSVFile ASSIGN TO "Customer.csv"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSCSVStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       COPY custrec.
+       FD CSVFile.
+       01 CSVLine    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus    PIC XX.
+       01 WSCSVStatus     PIC XX.
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfCustomers    VALUE 'Y'.
+       01 WSCustomerCount PIC 9(5) VALUE 0.
+      *> NEW : STRING requires a DISPLAY-usage operand, so the
+      *> packed-decimal IDNum is moved here first
+       01 WSIDDisplay     PIC 9(8).
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT CustomerFile.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "custexport" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+           OPEN OUTPUT CSVFile.
+           MOVE WSCSVStatus TO WSCheckFileStatus.
+           MOVE "custexport" TO WSCheckProgLabel.
+           MOVE "Customer.csv" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              CLOSE CustomerFile
+              GOBACK
+           END-IF.
+           MOVE "IDNum,FirstName,LastName" TO CSVLine.
+           WRITE CSVLine
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           PERFORM UNTIL EndOfCustomers
+              READ CustomerFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM WriteCSVLine
+              END-READ
+           END-PERFORM.
+           CLOSE CustomerFile.
+           CLOSE CSVFile.
+           DISPLAY WSCustomerCount
+               " customer(s) exported to Customer.csv".
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+       WriteCSVLine.
+           MOVE SPACES TO CSVLine.
+           MOVE IDNum TO WSIDDisplay.
+           STRING WSIDDisplay DELIMITED BY SIZE
+               "," FirstName DELIMITED BY SIZE
+               "," LastName DELIMITED BY SIZE
+               INTO CSVLine.
+           WRITE CSVLine
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           ADD 1 TO WSCustomerCount.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
