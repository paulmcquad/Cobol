@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custconvert.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> One-time migration utility for req 000 - converts a
+       *> production Customer.dat left over from before this backlog
+       *> (LINE SEQUENTIAL, zoned-decimal IDNum, no CustStatus or
+       *> CustLastActivity) into the current ORGANIZATION INDEXED /
+       *> COMP-3 / dormancy-field layout every other program in
+       *> CH9_Files now expects. Run this once against a renamed copy
+       *> of the old file before any of those programs touch the real
+       *> Customer.dat for the first time.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> The operator renames the pre-conversion file to this name
+       *> before running custconvert, the same way sortfile.cob reads
+       *> a dated backup under its own filename rather than the live
+       *> one
+              SELECT OldCustomerFile ASSIGN TO "Customer.dat.old"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSOldStatus.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> Old layout, as it was before req 000/046/049 - see the
+       *> appendfiles.cob/readfiles.cob versions predating those
+       FD OldCustomerFile.
+       01 OldCustomerData.
+              02 OldIDNum    PIC 9(8).
+              02 OldCustName.
+                  03 OldFirstName    PIC X(15).
+                  03 OldLastName     PIC X(15).
+       FD CustomerFile.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01 WSOldStatus     PIC XX.
+       01 WSFileStatus    PIC XX.
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfOldFile    VALUE 'Y'.
+       *> NEW : a migrated record has no real last-activity date to
+       *> carry forward, so it gets this sentinel instead of today's
+       *> date - a customer converted in bulk shouldn't look like it
+       *> was just active for dormancyreport.cob's purposes
+       01 WSSentinelDate  PIC 9(8) VALUE 19000101.
+       01 WSConvertedCount PIC 9(5) VALUE ZERO.
+       01 WSSkippedCount   PIC 9(5) VALUE ZERO.
+       *> NEW : end-of-job record counts and run time, displayed by
+       *> PrintJobStats so operations has a consistent summary to
+       *> check a run's scope against
+       01 WSJobStart.
+              02 WSStartHH   PIC 99.
+              02 WSStartMM   PIC 99.
+              02 WSStartSS   PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH     PIC 99.
+              02 WSEndMM     PIC 99.
+              02 WSEndSS     PIC 99.
+       01 WSElapsedSecs   PIC S9(5).
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       PROCEDURE DIVISION.
+       Main.
+       MOVE ZERO TO RETURN-CODE.
+       MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
+       OPEN INPUT OldCustomerFile.
+       MOVE WSOldStatus TO WSCheckFileStatus.
+       MOVE "custconvert" TO WSCheckProgLabel.
+       MOVE "Customer.dat.old" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+       OPEN OUTPUT CustomerFile.
+       MOVE WSFileStatus TO WSCheckFileStatus.
+       MOVE "custconvert" TO WSCheckProgLabel.
+       MOVE "Customer.dat" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+       IF RETURN-CODE NOT = ZERO
+          CLOSE OldCustomerFile
+          GOBACK
+       END-IF.
+           PERFORM UNTIL EndOfOldFile
+              READ OldCustomerFile
+                  AT END
+                      MOVE 'Y' TO WSEOF
+                  NOT AT END
+                      PERFORM ConvertRecord
+              END-READ
+           END-PERFORM.
+           CLOSE OldCustomerFile.
+           CLOSE CustomerFile.
+           DISPLAY "Customer.dat.old converted to the current "
+               "Customer.dat layout".
+           IF WSSkippedCount > ZERO
+              DISPLAY WSSkippedCount
+                  " record(s) skipped - duplicate ID on conversion"
+           END-IF.
+           PERFORM PrintJobStats.
+
+      *> GOBACK so this can be CALLed as a subprogram as well as run
+      *> standalone; acts the same as STOP RUN either way.
+       GOBACK.
+
+      *> NEW : one old-layout record becomes one new-layout record,
+      *> defaulted active with the sentinel last-activity date
+       ConvertRecord.
+           MOVE OldIDNum TO IDNum.
+           MOVE OldFirstName TO FirstName.
+           MOVE OldLastName TO LastName.
+           SET CustActive TO TRUE.
+           MOVE WSSentinelDate TO CustLastActivity.
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "custconvert: duplicate ID " OldIDNum
+                       " in Customer.dat.old - record skipped"
+                   ADD 1 TO WSSkippedCount
+               NOT INVALID KEY
+                   ADD 1 TO WSConvertedCount
+           END-WRITE.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- custconvert job summary -----".
+           DISPLAY "Records converted  : " WSConvertedCount.
+           DISPLAY "Records skipped    : " WSSkippedCount.
+           DISPLAY "Run time (seconds) : " WSElapsedSecs.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
