@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmaint.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Looks a customer up by IDNum and either rewrites or
+       *> deletes that record - appendfiles.cob can only add new
+       *> customers, this is how we fix or remove one already on
+       *> file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus    PIC XX.
+       01 WSIDNum    PIC 9(8) VALUE ZEROS.
+       01 WSChoice   PIC X VALUE SPACE.
+              88 WantsUpdate    VALUE 'U' 'u'.
+              88 WantsClose     VALUE 'C' 'c'.
+              88 WantsDelete    VALUE 'D' 'd'.
+       01 WSContinueFlag   PIC X VALUE 'Y'.
+              88 KeepGoing      VALUE 'Y'.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN I-O CustomerFile.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "custmaint" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+           PERFORM ProcessOneCustomer UNTIL NOT KeepGoing.
+           CLOSE CustomerFile.
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+       ProcessOneCustomer.
+           DISPLAY "Customer ID to maintain (0 to quit) "
+               WITH NO ADVANCING.
+           ACCEPT WSIDNum.
+           IF WSIDNum = 0
+              MOVE 'N' TO WSContinueFlag
+           ELSE
+              MOVE WSIDNum TO IDNum
+              READ CustomerFile
+                  INVALID KEY
+                      DISPLAY "Customer " WSIDNum " not found"
+                  NOT INVALID KEY
+                      PERFORM MaintainCustomer
+              END-READ
+           END-IF.
+
+       MaintainCustomer.
+           DISPLAY "Current Name : " FirstName " " LastName.
+      *> NEW : (C)lose marks a customer dormant instead of only ever
+      *> deleting them - see dormancyreport.cob for finding candidates
+           DISPLAY "(U)pdate, (C)lose or (D)elete this customer? "
+               WITH NO ADVANCING.
+           ACCEPT WSChoice.
+           EVALUATE TRUE
+               WHEN WantsUpdate
+                   DISPLAY "New First Name " WITH NO ADVANCING
+                   ACCEPT FirstName
+                   DISPLAY "New Last Name " WITH NO ADVANCING
+                   ACCEPT LastName
+      *> NEW : an update counts as activity, and reopens a previously
+      *> closed account
+                   SET CustActive TO TRUE
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO CustLastActivity
+                   REWRITE CustomerData
+                   END-REWRITE
+                   DISPLAY "Customer updated"
+               WHEN WantsClose
+                   SET CustClosed TO TRUE
+                   REWRITE CustomerData
+                   END-REWRITE
+                   DISPLAY "Customer marked closed"
+               WHEN WantsDelete
+                   DELETE CustomerFile
+                   END-DELETE
+                   DISPLAY "Customer deleted"
+               WHEN OTHER
+                   DISPLAY "No changes made"
+           END-EVALUATE.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
