@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmenu.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Single entry point for the data-entry clerks so they don't
+       *> need to know appendfiles/readfiles/custmaint by name.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSMenuChoice   PIC 9 VALUE 0.
+       01 WSContinueFlag   PIC X VALUE 'Y'.
+              88 KeepGoing      VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM ShowMenu UNTIL NOT KeepGoing.
+       STOP RUN.
+
+       ShowMenu.
+           DISPLAY " ".
+           DISPLAY "Customer Master Menu".
+           DISPLAY "1. Add a new customer".
+           DISPLAY "2. List all customers".
+           DISPLAY "3. Update or delete a customer".
+           DISPLAY "4. Look up a customer by ID".
+           DISPLAY "5. Export all customers to CSV".
+           DISPLAY "6. Dormancy report".
+           DISPLAY "7. Quit".
+           DISPLAY "Select an option " WITH NO ADVANCING.
+           ACCEPT WSMenuChoice.
+           EVALUATE WSMenuChoice
+               WHEN 1
+                   CALL 'appendfiles'
+                   END-CALL
+      *> NEW : CANCEL so the next call to this program reloads its
+      *> WORKING-STORAGE fresh - without it, GnuCOBOL keeps the called
+      *> program's storage as the first CALL left it, so EOF/continue
+      *> flags from this run would still be set next time it's chosen
+                   CANCEL 'appendfiles'
+               WHEN 2
+                   CALL 'readfiles'
+                   END-CALL
+                   CANCEL 'readfiles'
+               WHEN 3
+                   CALL 'custmaint'
+                   END-CALL
+                   CANCEL 'custmaint'
+               WHEN 4
+                   CALL 'custlookup'
+                   END-CALL
+                   CANCEL 'custlookup'
+               WHEN 5
+                   CALL 'custexport'
+                   END-CALL
+                   CANCEL 'custexport'
+               WHEN 6
+                   CALL 'dormancyreport'
+                   END-CALL
+                   CANCEL 'dormancyreport'
+               WHEN 7
+                   MOVE 'N' TO WSContinueFlag
+               WHEN OTHER
+                   DISPLAY "Invalid option, please try again"
+           END-EVALUATE.
