@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custlookup.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Random-access lookup by IDNum now that CustomerFile is
+       *> indexed - no need to scan all of Customer.dat for one
+       *> customer while they wait on the phone.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus    PIC XX.
+       01 WSIDEntry       PIC X(8).
+       01 WSContinueFlag  PIC X VALUE 'Y'.
+              88 KeepGoing      VALUE 'Y' 'y'.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT CustomerFile.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "custlookup" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+           PERFORM LookupOneCustomer UNTIL NOT KeepGoing.
+           CLOSE CustomerFile.
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+       LookupOneCustomer.
+           DISPLAY "Customer ID to look up (blank to quit) "
+               WITH NO ADVANCING.
+           ACCEPT WSIDEntry.
+           IF WSIDEntry = SPACES
+              MOVE 'N' TO WSContinueFlag
+           ELSE
+              IF WSIDEntry NOT NUMERIC
+                 DISPLAY "Invalid ID - enter 8 numeric digits"
+              ELSE
+                 MOVE WSIDEntry TO IDNum
+                 READ CustomerFile
+                     INVALID KEY
+                         DISPLAY "Customer " WSIDEntry " not found"
+                     NOT INVALID KEY
+                         DISPLAY "Customer " IDNum " : "
+                             FirstName " " LastName
+                 END-READ
+              END-IF
+           END-IF.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
