@@ -6,37 +6,356 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       *> Customer.dat is now an indexed (VSAM KSDS-style) file
+       *> keyed on IDNum so a single customer can be found without
+       *> scanning the whole file.
               SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+       *> NEW : who added which customer and when
+              SELECT AuditFile ASSIGN TO "CustomerAudit.log"
                   ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS IS SEQUENTIAL.
-        
+                  FILE STATUS IS WSAuditStatus.
+       *> NEW : checkpoint marker so an interrupted batch can report
+       *> how far it got
+              SELECT CheckpointFile ASSIGN TO "AppendCheckpoint.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSCheckpointStatus.
+       *> NEW : rejected data-entry attempts (bad ID, duplicate ID,
+       *> blank name) captured instead of only re-prompting the clerk
+              SELECT RejectFile ASSIGN TO "AppendRejects.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSRejectStatus.
+       *> NEW : dated backup of Customer.dat taken before each run, so
+       *> a run that corrupts it partway through has something to
+       *> restore from
+              SELECT BackupFile ASSIGN DYNAMIC WSBackupName
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS BkIDNum
+                  FILE STATUS IS WSBackupStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerData.
-              02 IDNum    PIC 9(8).
-              02 CustName.
-                  03 FirstName    PIC X(15).
-                  03 LastName     PIC X(15).
-        
+       COPY custrec.
+       FD AuditFile.
+       01 AuditLine    PIC X(80).
+       FD RejectFile.
+       COPY rejectrec.
+       FD CheckpointFile.
+       01 CheckpointLine.
+              02 CkptLastID    PIC 9(8).
+              02 FILLER        PIC X(2) VALUE SPACES.
+              02 CkptCount     PIC 9(5).
+       FD BackupFile.
+       01 BackupCustomerData.
+              02 BkIDNum    PIC 9(8) COMP-3.
+              02 BkCustName.
+                  03 BkFirstName    PIC X(15).
+                  03 BkLastName     PIC X(15).
+      *> NEW : mirrors custrec.cpy's CustStatus/CustLastActivity so the
+      *> group sizes stay identical for the MOVE CustomerData TO
+      *> BackupCustomerData in BackupCustomerFile below
+              02 BkCustStatus          PIC X.
+              02 BkCustLastActivity    PIC 9(8) COMP-3.
+
        WORKING-STORAGE SECTION.
-       01 WSCustomer.
-              02 WSIDNum    PIC 9(5).
-              02 WSCustName.
-                  03 WSFirstName    PIC X(15).
-                  03 WSLastName     PIC X(15).
-        
+       01 WSFileStatus    PIC XX.
+       01 WSAuditStatus   PIC XX.
+       01 WSRejectStatus  PIC XX.
+       *> NEW : used to stop a clerk re-keying an ID already on file
+       01 WSDuplicateFlag PIC X VALUE 'Y'.
+              88 DuplicateFound    VALUE 'Y'.
+              88 NoDuplicateFound  VALUE 'N'.
+       *> NEW : a duplicate ID no longer just gets rejected - the
+       *> clerk can choose to update that existing record instead
+       01 WSUpdateChoice  PIC X VALUE 'N'.
+              88 WantsUpdate    VALUE 'U' 'u'.
+       *> NEW : IDNum is PIC 9(8) - accept it into an alphanumeric
+       *> field first so a short/non-numeric entry can be caught
+       *> instead of silently truncating or corrupting the field.
+       01 WSIDEntry   PIC X(8).
+       *> NEW : audit trail for every customer added
+       01 WSOperatorID   PIC X(10) VALUE SPACES.
+       01 WSAuditRecord.
+              02 WSAuditID         PIC 9(8).
+              02 FILLER            PIC X(3) VALUE SPACES.
+              02 WSAuditTimestamp  PIC X(21).
+              02 FILLER            PIC X(3) VALUE SPACES.
+              02 WSAuditOperator   PIC X(10).
+       *> NEW : checkpoint/restart for a batch of data-entry
+       01 WSCheckpointStatus   PIC XX.
+       01 WSEntryCount         PIC 9(5) VALUE 0.
+       *> NEW : this run's own add count, kept separate from
+       *> WSEntryCount (the running checkpoint total, which a restart
+       *> seeds from the prior run) so PrintJobStats reports what this
+       *> run actually added, not the prior run's total plus this run's
+       01 WSEntryCountThisRun  PIC 9(5) VALUE 0.
+       01 WSCheckpointEvery    PIC 9(5) VALUE 5.
+       01 WSMoreFlag PIC X VALUE 'Y'.
+              88 MoreCustomers  VALUE 'Y' 'y'.
+      *> NEW : end-of-job record counts and run time, displayed by
+      *> PrintJobStats so operations has a consistent summary to
+      *> check a run's scope against
+       01 WSUpdateCount        PIC 9(5) VALUE 0.
+       01 WSRejectCount        PIC 9(5) VALUE 0.
+       01 WSJobStart.
+              02 WSStartHH     PIC 99.
+              02 WSStartMM     PIC 99.
+              02 WSStartSS     PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH       PIC 99.
+              02 WSEndMM       PIC 99.
+              02 WSEndSS       PIC 99.
+       01 WSElapsedSecs        PIC S9(5).
+      *> NEW : dated backup filename/status for BackupCustomerFile
+       01 WSBackupDate      PIC X(8).
+       01 WSBackupName      PIC X(40).
+       01 WSBackupStatus    PIC XX.
+       01 WSBackupEOF       PIC X VALUE 'N'.
+              88 EndOfBackupSource   VALUE 'Y'.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
        PROCEDURE DIVISION.
-       *> Extend adds new data to the end of the file
-       OPEN EXTEND CustomerFile.
-              DISPLAY "Customer ID " WITH NO ADVANCING
-              ACCEPT IDNum.
-              DISPLAY "Customer First Name " WITH NO ADVANCING
-              ACCEPT FirstName.
-              DISPLAY "Customer Last Name " WITH NO ADVANCING
-              ACCEPT LastName.
-              WRITE CustomerData
-              END-WRITE.
+       *> Indexed files can't be OPEN EXTEND like a sequential file,
+       *> so I-O is used and a brand new Customer.dat is built with
+       *> OPEN OUTPUT first if it doesn't exist yet.
+       MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
+       PERFORM BackupCustomerFile.
+       OPEN I-O CustomerFile.
+           IF WSFileStatus = "35"
+              OPEN OUTPUT CustomerFile
+              CLOSE CustomerFile
+              OPEN I-O CustomerFile
+           END-IF.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "appendfiles" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+              PERFORM CheckForRestart.
+              DISPLAY "Operator ID " WITH NO ADVANCING
+              ACCEPT WSOperatorID.
+              PERFORM UNTIL NOT MoreCustomers
+                  PERFORM ResolveCustomerID
+                  PERFORM GetCustomerName
+      *> NEW : every add/update marks the customer active as of today,
+      *> so the dormancy report (dormancyreport.cob) has a real date
+      *> to measure a cutoff against
+                  SET CustActive TO TRUE
+                  MOVE FUNCTION CURRENT-DATE(1:8) TO CustLastActivity
+                  IF DuplicateFound
+                     REWRITE CustomerData
+                     END-REWRITE
+                     PERFORM WriteAuditRecord
+                     ADD 1 TO WSUpdateCount
+                     DISPLAY "Customer updated"
+                  ELSE
+                     WRITE CustomerData
+                     END-WRITE
+                     PERFORM WriteAuditRecord
+                     ADD 1 TO WSEntryCount
+                     ADD 1 TO WSEntryCountThisRun
+                     IF FUNCTION MOD(WSEntryCount, WSCheckpointEvery)
+                        = 0
+                        PERFORM WriteCheckpoint
+                     END-IF
+                  END-IF
+                  DISPLAY "Add another customer? (Y/N) "
+                      WITH NO ADVANCING
+                  ACCEPT WSMoreFlag
+              END-PERFORM.
+              *> Final checkpoint covers any entries since the last
+              *> periodic one so a restart always has an up to date
+              *> marker to report.
+              PERFORM WriteCheckpoint.
            CLOSE CustomerFile.
+           PERFORM PrintJobStats.
            *> Enter customers using ascending keys for later example
-       STOP RUN.
\ No newline at end of file
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- appendfiles job summary -----".
+           DISPLAY "Records added      : " WSEntryCountThisRun.
+           DISPLAY "Records updated    : " WSUpdateCount.
+           DISPLAY "Records rejected   : " WSRejectCount.
+           DISPLAY "Run time (seconds) : " WSElapsedSecs.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
+
+      *> NEW : copies every Customer.dat record to a dated backup file
+      *> before this run opens it for update, so a corrupted run can
+      *> be restored from the last good copy. Best-effort, same as
+      *> WriteCheckpoint/WriteAuditRecord below - a backup problem is
+      *> reported but doesn't stop the clerk from working.
+       BackupCustomerFile.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WSBackupDate.
+           STRING "Customer.dat.bak." WSBackupDate
+               DELIMITED BY SIZE INTO WSBackupName.
+           OPEN INPUT CustomerFile.
+           IF WSFileStatus NOT = "00"
+              CLOSE CustomerFile
+           ELSE
+              OPEN OUTPUT BackupFile
+              IF WSBackupStatus NOT = "00"
+                 DISPLAY "appendfiles: unable to open " WSBackupName
+                     " - Customer.dat not backed up this run"
+                 CLOSE CustomerFile
+              ELSE
+                 MOVE 'N' TO WSBackupEOF
+                 PERFORM UNTIL EndOfBackupSource
+                    READ CustomerFile NEXT
+                        AT END MOVE 'Y' TO WSBackupEOF
+                        NOT AT END
+                            MOVE CustomerData TO BackupCustomerData
+                            WRITE BackupCustomerData
+                    END-READ
+                 END-PERFORM
+                 CLOSE CustomerFile
+                 CLOSE BackupFile
+                 DISPLAY "Customer.dat backed up to " WSBackupName
+              END-IF
+           END-IF.
+
+       *> NEW : reports how far a previous, interrupted batch got
+       CheckForRestart.
+           OPEN INPUT CheckpointFile.
+           IF WSCheckpointStatus = "00"
+              READ CheckpointFile
+                  AT END CONTINUE
+                  NOT AT END
+                      DISPLAY "Resuming after last checkpoint - "
+                          "ID " CkptLastID " (" CkptCount
+                          " entries committed)"
+                      MOVE CkptCount TO WSEntryCount
+              END-READ
+              CLOSE CheckpointFile
+           END-IF.
+
+       *> NEW : periodic checkpoint marker during the entry loop
+       WriteCheckpoint.
+           MOVE IDNum TO CkptLastID.
+           MOVE WSEntryCount TO CkptCount.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointLine.
+           CLOSE CheckpointFile.
+
+       *> NEW : reads back by key before the WRITE so the caller knows
+       *> whether this ID is a new customer or one already on file
+       GetCustomerID.
+           MOVE SPACES TO WSIDEntry.
+           PERFORM UNTIL WSIDEntry IS NUMERIC
+               DISPLAY "Customer ID (8 digits) " WITH NO ADVANCING
+               ACCEPT WSIDEntry
+               IF WSIDEntry NOT NUMERIC
+                  DISPLAY "Invalid ID - enter 8 numeric digits"
+                  MOVE WSIDEntry TO RejectID
+                  MOVE "Non-numeric customer ID entry" TO RejectReason
+                  PERFORM WriteReject
+               END-IF
+           END-PERFORM.
+           MOVE WSIDEntry TO IDNum.
+           READ CustomerFile
+               INVALID KEY
+                   SET NoDuplicateFound TO TRUE
+               NOT INVALID KEY
+                   SET DuplicateFound TO TRUE
+           END-READ.
+
+       *> NEW : an ID already on file is no longer an automatic
+       *> reject - the clerk can choose to update that customer
+       *> instead of only being told to re-enter a different ID
+       ResolveCustomerID.
+           MOVE 'N' TO WSUpdateChoice.
+           PERFORM GetCustomerID.
+           PERFORM UNTIL NoDuplicateFound OR WantsUpdate
+               DISPLAY "Customer ID " IDNum " already in use"
+               DISPLAY "(U)pdate that customer or (R)e-enter a"
+                   " different ID " WITH NO ADVANCING
+               ACCEPT WSUpdateChoice
+               IF NOT WantsUpdate
+                  MOVE WSIDEntry TO RejectID
+                  MOVE "Duplicate customer ID" TO RejectReason
+                  PERFORM WriteReject
+                  PERFORM GetCustomerID
+               END-IF
+           END-PERFORM.
+
+       *> NEW : neither name field may be left blank
+       GetCustomerName.
+           MOVE SPACES TO FirstName.
+           PERFORM UNTIL FirstName NOT = SPACES
+               DISPLAY "Customer First Name " WITH NO ADVANCING
+               ACCEPT FirstName
+               IF FirstName = SPACES
+                  DISPLAY "First Name cannot be blank"
+                  MOVE IDNum TO RejectID
+                  MOVE "Blank first name" TO RejectReason
+                  PERFORM WriteReject
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO LastName.
+           PERFORM UNTIL LastName NOT = SPACES
+               DISPLAY "Customer Last Name " WITH NO ADVANCING
+               ACCEPT LastName
+               IF LastName = SPACES
+                  DISPLAY "Last Name cannot be blank"
+                  MOVE IDNum TO RejectID
+                  MOVE "Blank last name" TO RejectReason
+                  PERFORM WriteReject
+               END-IF
+           END-PERFORM.
+
+       *> NEW : common reject-file mechanism for invalid data-entry
+       *> attempts, so bad input is captured instead of only being
+       *> re-prompted on screen
+       WriteReject.
+      *> NEW : AppendRejects.log isn't shipped with the repo, so the
+      *> first reject of a fresh run has to create it before it can be
+      *> extended - same "35 means create it" handling as Customer.dat
+      *> above
+           OPEN EXTEND RejectFile.
+           IF WSRejectStatus = "35"
+              OPEN OUTPUT RejectFile
+              CLOSE RejectFile
+              OPEN EXTEND RejectFile
+           END-IF.
+           WRITE RejectRecord.
+           CLOSE RejectFile.
+           ADD 1 TO WSRejectCount.
+
+       *> NEW : logs IDNum, timestamp and operator for every add
+       WriteAuditRecord.
+           MOVE IDNum TO WSAuditID.
+           MOVE FUNCTION CURRENT-DATE TO WSAuditTimestamp.
+           MOVE WSOperatorID TO WSAuditOperator.
+      *> NEW : CustomerAudit.log isn't shipped with the repo either -
+      *> same create-if-missing handling as WriteReject above
+           OPEN EXTEND AuditFile.
+           IF WSAuditStatus = "35"
+              OPEN OUTPUT AuditFile
+              CLOSE AuditFile
+              OPEN EXTEND AuditFile
+           END-IF.
+           WRITE AuditLine FROM WSAuditRecord.
+           CLOSE AuditFile.
\ No newline at end of file
