@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dormancyreport.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Lists every active customer whose CustLastActivity falls
+       *> before an operator-entered cutoff date, so dormant accounts
+       *> can be found and closed (see custmaint.cob) instead of
+       *> Customer.dat only ever growing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS SEQUENTIAL
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+              SELECT ReportFile ASSIGN TO "DormancyReport.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSReportStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       COPY custrec.
+       FD ReportFile.
+       01 ReportLine   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus    PIC XX.
+       01 WSReportStatus  PIC XX.
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfCustomers    VALUE 'Y'.
+      *> NEW : operator-entered cutoff - any active customer whose
+      *> CustLastActivity is earlier than this date is reported as
+      *> dormant
+       01 WSCutoffEntry   PIC X(8).
+       01 WSCutoffDate    PIC 9(8) COMP-3.
+       01 WSLineCount     PIC 99 VALUE 99.
+       01 WSPageCount     PIC 99 VALUE 0.
+       01 WSLinesPerPage  PIC 99 VALUE 20.
+       01 WSDormantCount  PIC 9(5) VALUE 0.
+       01 WSCustomerCount PIC 9(5) VALUE 0.
+
+       01 WSReportTitle.
+              02 FILLER          PIC X(20) VALUE "Dormancy Report".
+              02 FILLER          PIC X(8)  VALUE "Page ".
+              02 WSTitlePage     PIC ZZ9.
+
+       01 WSColumnHeads.
+              02 FILLER  PIC X(12) VALUE "Customer ID".
+              02 FILLER  PIC X(17) VALUE "First Name".
+              02 FILLER  PIC X(15) VALUE "Last Name".
+              02 FILLER  PIC X(12) VALUE "Last Active".
+
+       01 WSDetailLine.
+              02 WSDIDNum    PIC ZZZZZZZ9 BLANK WHEN ZERO.
+              02 FILLER      PIC X(7) VALUE SPACES.
+              02 WSDFirst    PIC X(15).
+              02 FILLER      PIC X(2) VALUE SPACES.
+              02 WSDLast     PIC X(15).
+              02 FILLER      PIC X(2) VALUE SPACES.
+              02 WSDLastActive PIC 9(8).
+
+       01 WSFooterLine.
+              02 FILLER          PIC X(24) VALUE "Dormant Customers : ".
+              02 WSFooterCount   PIC ZZZZ9.
+      *> NEW : end-of-job record counts and run time, displayed by
+      *> PrintJobStats so operations has a consistent summary to
+      *> check a run's scope against
+       01 WSJobStart.
+              02 WSStartHH   PIC 99.
+              02 WSStartMM   PIC 99.
+              02 WSStartSS   PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH     PIC 99.
+              02 WSEndMM     PIC 99.
+              02 WSEndSS     PIC 99.
+       01 WSElapsedSecs   PIC S9(5).
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       PROCEDURE DIVISION.
+       Main.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
+           PERFORM GetCutoffDate.
+           OPEN INPUT CustomerFile.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "dormancyreport" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+           OPEN OUTPUT ReportFile.
+           MOVE WSReportStatus TO WSCheckFileStatus.
+           MOVE "dormancyreport" TO WSCheckProgLabel.
+           MOVE "DormancyReport.txt" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - this can be CALLed from
+      *> custmenu.cob, and STOP RUN here would end the whole menu
+      *> session instead of just this failed step
+           IF RETURN-CODE NOT = ZERO
+              CLOSE CustomerFile
+              GOBACK
+           END-IF.
+           PERFORM UNTIL EndOfCustomers
+               READ CustomerFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       ADD 1 TO WSCustomerCount
+                       PERFORM CheckCustomerDormant
+               END-READ
+           END-PERFORM.
+           PERFORM PrintFooter.
+           CLOSE CustomerFile.
+           CLOSE ReportFile.
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+      *> NEW : validated the same way appendfiles.cob's GetCustomerID
+      *> validates an ID - accept into alphanumeric, re-prompt on
+      *> anything that isn't 8 numeric digits
+       GetCutoffDate.
+           MOVE SPACES TO WSCutoffEntry.
+           PERFORM UNTIL WSCutoffEntry IS NUMERIC
+               DISPLAY "Dormancy cutoff date (YYYYMMDD) "
+                   WITH NO ADVANCING
+               ACCEPT WSCutoffEntry
+               IF WSCutoffEntry NOT NUMERIC
+                  DISPLAY "Invalid date - enter 8 numeric digits"
+               END-IF
+           END-PERFORM.
+           MOVE WSCutoffEntry TO WSCutoffDate.
+
+      *> NEW : closed customers are already accounted for, so only an
+      *> active customer whose last activity predates the cutoff is
+      *> reported
+       CheckCustomerDormant.
+           IF CustActive AND CustLastActivity < WSCutoffDate
+              IF WSLineCount >= WSLinesPerPage
+                 PERFORM PrintHeading
+              END-IF
+              MOVE IDNum TO WSDIDNum
+              MOVE FirstName TO WSDFirst
+              MOVE LastName TO WSDLast
+              MOVE CustLastActivity TO WSDLastActive
+              WRITE ReportLine FROM WSDetailLine
+                  AFTER ADVANCING 1 LINE
+              END-WRITE
+              ADD 1 TO WSLineCount
+              ADD 1 TO WSDormantCount
+           END-IF.
+
+       PrintHeading.
+           ADD 1 TO WSPageCount.
+           MOVE WSPageCount TO WSTitlePage.
+           IF WSPageCount = 1
+              WRITE ReportLine FROM WSReportTitle
+           ELSE
+              WRITE ReportLine FROM WSReportTitle
+                  AFTER ADVANCING PAGE
+           END-IF.
+           WRITE ReportLine FROM WSColumnHeads
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           MOVE ZERO TO WSLineCount.
+
+       PrintFooter.
+           MOVE WSDormantCount TO WSFooterCount.
+           WRITE ReportLine FROM WSFooterLine
+               AFTER ADVANCING 2 LINES
+           END-WRITE.
+           DISPLAY "Dormant Customers Found : " WSDormantCount.
+           PERFORM PrintJobStats.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- dormancyreport job summary -----".
+           DISPLAY "Customers scanned  : " WSCustomerCount.
+           DISPLAY "Customers dormant  : " WSDormantCount.
+           DISPLAY "Run time (seconds) : " WSElapsedSecs.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
