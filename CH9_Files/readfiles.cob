@@ -6,36 +6,232 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       *> Customer.dat is an indexed (VSAM KSDS-style) file keyed on
+       *> IDNum; reading it with ACCESS SEQUENTIAL still walks every
+       *> record, now in ascending IDNum order.
               SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS SEQUENTIAL
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSFileStatus.
+       *> NEW : headed, paginated hardcopy version of the listing
+              SELECT ReportFile ASSIGN TO "CustomerReport.txt"
                   ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS IS SEQUENTIAL.
-        
+                  FILE STATUS IS WSReportStatus.
+       *> NEW : customer records that fail validation (blank name) are
+       *> captured here instead of being listed as-is
+              SELECT RejectFile ASSIGN TO "ReadRejects.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSRejectStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerData.
-              02 IDNum    PIC 9(8).
-              02 CustName.
-                  03 FirstName    PIC X(15).
-                  03 LastName     PIC X(15).
-        
+       COPY custrec.
+       FD ReportFile.
+       01 ReportLine   PIC X(80).
+       FD RejectFile.
+       COPY rejectrec.
+
        WORKING-STORAGE SECTION.
        01 WSCustomer.
-              02 WSIDNum    PIC 9(5).
+       *> NEW : widened to match IDNum PIC 9(8) - it used to be
+       *> PIC 9(5) here and silently truncated any ID over 99999
+       *> NEW : COMP-3 to match CustomerData's packed-decimal IDNum -
+       *> READ ... INTO below is a group move, so this has to stay
+       *> byte-for-byte identical to the FD record it's read from
+              02 WSIDNum    PIC 9(8) COMP-3.
               02 WSCustName.
                   03 WSFirstName    PIC X(15).
                   03 WSLastName     PIC X(15).
+      *> NEW : mirrors custrec.cpy's CustStatus/CustLastActivity so the
+      *> group sizes stay identical for the READ ... INTO below
+              02 WSCustStatus        PIC X.
+              02 WSCustLastActivity  PIC 9(8) COMP-3.
        *> NEW : Used to react to end of file
        01 WSEOF   PIC A(1).
-        
+       01 WSFileStatus    PIC XX.
+       01 WSReportStatus  PIC XX.
+       01 WSRejectStatus  PIC XX.
+       *> NEW : pagination and running total for the report
+       01 WSLineCount     PIC 99 VALUE 99.
+       01 WSPageCount     PIC 99 VALUE 0.
+       01 WSCustomerCount PIC 9(5) VALUE 0.
+       01 WSLinesPerPage  PIC 99 VALUE 20.
+       *> NEW : caps how many customers one run of the listing will
+       *> print, so a runaway Customer.dat can't produce an unbounded
+       *> report
+       01 WSMaxRows       PIC 9(5) VALUE 5000.
+       01 WSRowLimitHit   PIC X VALUE 'N'.
+              88 RowLimitReached  VALUE 'Y'.
+
+       01 WSReportTitle.
+              02 FILLER          PIC X(20) VALUE "Customer Listing".
+              02 FILLER          PIC X(8)  VALUE "Page ".
+              02 WSTitlePage     PIC ZZ9.
+
+       01 WSColumnHeads.
+              02 FILLER  PIC X(12) VALUE "Customer ID".
+              02 FILLER  PIC X(17) VALUE "First Name".
+              02 FILLER  PIC X(15) VALUE "Last Name".
+
+       01 WSDetailLine.
+              02 WSDIDNum    PIC ZZZZZZZ9 BLANK WHEN ZERO.
+              02 FILLER      PIC X(7) VALUE SPACES.
+              02 WSDFirst    PIC X(15).
+              02 FILLER      PIC X(2) VALUE SPACES.
+              02 WSDLast     PIC X(15).
+
+       01 WSFooterLine.
+              02 FILLER          PIC X(18) VALUE "Total Customers : ".
+              02 WSFooterCount   PIC ZZZZ9.
+       *> NEW : count of customer records rejected for a blank name
+       01 WSRejectCount   PIC 9(5) VALUE 0.
+       *> NEW : end-of-job record counts and run time, displayed by
+       *> PrintJobStats so operations has a consistent summary to
+       *> check a run's scope against
+       01 WSJobStart.
+              02 WSStartHH   PIC 99.
+              02 WSStartMM   PIC 99.
+              02 WSStartSS   PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH     PIC 99.
+              02 WSEndMM     PIC 99.
+              02 WSEndSS     PIC 99.
+       01 WSElapsedSecs   PIC S9(5).
+       01 WSRecordsRead   PIC 9(5) VALUE 0.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
        PROCEDURE DIVISION.
        *> Input is used to read from the file
+       MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
        OPEN INPUT CustomerFile.
-              PERFORM UNTIL WSEOF='Y'
+       MOVE WSFileStatus TO WSCheckFileStatus.
+       MOVE "readfiles" TO WSCheckProgLabel.
+       MOVE "Customer.dat" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - custmenu.cob CALLs this, and
+      *> STOP RUN here would end the whole menu session instead of
+      *> just this failed step
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+       OPEN OUTPUT ReportFile.
+       MOVE WSReportStatus TO WSCheckFileStatus.
+       MOVE "readfiles" TO WSCheckProgLabel.
+       MOVE "CustomerReport.txt" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+      *> NEW : GOBACK, not STOP RUN - see note above
+       IF RETURN-CODE NOT = ZERO
+          CLOSE CustomerFile
+          GOBACK
+       END-IF.
+              PERFORM UNTIL WSEOF='Y' OR RowLimitReached
                   READ CustomerFile INTO WSCustomer
                       AT END MOVE 'Y' TO WSEOF
-                      NOT AT END DISPLAY WSCustomer
+                      NOT AT END
+                          ADD 1 TO WSRecordsRead
+                          PERFORM PrintCustomerLine
                    END-READ
                END-PERFORM.
+               IF RowLimitReached
+                  DISPLAY "Row limit of " WSMaxRows
+                      " reached - report truncated"
+               END-IF.
+           PERFORM PrintFooter.
            CLOSE CustomerFile.
-       STOP RUN.
\ No newline at end of file
+           CLOSE ReportFile.
+           *> GOBACK so custmenu.cob can CALL this as a subprogram;
+           *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+       PrintCustomerLine.
+       *> NEW : a blank name on file is rejected instead of listed
+           IF WSFirstName = SPACES OR WSLastName = SPACES
+              MOVE WSIDNum TO RejectID
+              MOVE "Blank customer name" TO RejectReason
+              PERFORM WriteReject
+              ADD 1 TO WSRejectCount
+           ELSE
+              IF WSLineCount >= WSLinesPerPage
+                 PERFORM PrintHeading
+              END-IF
+              MOVE WSIDNum TO WSDIDNum
+              MOVE WSFirstName TO WSDFirst
+              MOVE WSLastName TO WSDLast
+              WRITE ReportLine FROM WSDetailLine
+                  AFTER ADVANCING 1 LINE
+              END-WRITE
+      *> NEW : DISPLAY of the group WSCustomer prints raw packed-decimal
+      *> storage bytes for WSIDNum/WSCustLastActivity instead of digits -
+      *> display the elementary fields so they convert correctly
+              DISPLAY WSIDNum " " WSFirstName " " WSLastName " "
+                  WSCustStatus " " WSCustLastActivity
+              ADD 1 TO WSLineCount
+              ADD 1 TO WSCustomerCount
+              IF WSCustomerCount >= WSMaxRows
+                 SET RowLimitReached TO TRUE
+              END-IF
+           END-IF.
+
+       *> NEW : common reject-file mechanism, same copybook and
+       *> pattern appendfiles.cob uses
+       WriteReject.
+      *> NEW : ReadRejects.log isn't shipped with the repo, so the
+      *> first reject of a fresh run has to create it before it can be
+      *> extended - same "35 means create it" handling appendfiles.cob
+      *> uses for Customer.dat
+           OPEN EXTEND RejectFile.
+           IF WSRejectStatus = "35"
+              OPEN OUTPUT RejectFile
+              CLOSE RejectFile
+              OPEN EXTEND RejectFile
+           END-IF.
+           WRITE RejectRecord.
+           CLOSE RejectFile.
+
+       PrintHeading.
+           ADD 1 TO WSPageCount.
+           MOVE WSPageCount TO WSTitlePage.
+           IF WSPageCount = 1
+              WRITE ReportLine FROM WSReportTitle
+           ELSE
+              WRITE ReportLine FROM WSReportTitle
+                  AFTER ADVANCING PAGE
+           END-IF.
+           WRITE ReportLine FROM WSColumnHeads
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           MOVE ZERO TO WSLineCount.
+
+       PrintFooter.
+           MOVE WSCustomerCount TO WSFooterCount.
+           WRITE ReportLine FROM WSFooterLine
+               AFTER ADVANCING 2 LINES
+           END-WRITE.
+           DISPLAY "Total Customers Listed : " WSCustomerCount.
+           IF WSRejectCount > ZERO
+              DISPLAY WSRejectCount
+                  " customer(s) rejected - see ReadRejects.log"
+           END-IF.
+           PERFORM PrintJobStats.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- readfiles job summary -----".
+           DISPLAY "Records read       : " WSRecordsRead.
+           DISPLAY "Records written    : " WSCustomerCount.
+           DISPLAY "Records rejected   : " WSRejectCount.
+           DISPLAY "Run time (seconds) : " WSElapsedSecs.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
\ No newline at end of file
