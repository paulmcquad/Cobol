@@ -16,7 +16,14 @@
        01 BDay   PIC 9(8)    VALUE 12211974.
        *> Insert / (Also use B)
        01 ADate   PIC 99/99/9999.
-        
+
+       *> NEW : negative amounts (a customer balance or a payroll
+       *> deduction that overruns gross pay) need CR/DB trailer editing
+       *> instead of a bare minus sign - standard accounting convention
+       01 StartBalance PIC S9(6)V99 VALUE -1123.55.
+       01 BalanceCR    PIC ZZZ,ZZ9.99CR.
+       01 BalanceDB    PIC ZZZ,ZZ9.99DB.
+
        PROCEDURE DIVISION.
        MOVE StartNum TO NoZero
        DISPLAY NoZero
@@ -26,4 +33,8 @@
        DISPLAY Dollar
        MOVE BDay TO ADate
        DISPLAY ADate
+       MOVE StartBalance TO BalanceCR
+       DISPLAY BalanceCR
+       MOVE StartBalance TO BalanceDB
+       DISPLAY BalanceDB
        STOP RUN.
\ No newline at end of file
