@@ -3,20 +3,135 @@
        AUTHOR. Paul McQuade.
        DATE-WRITTEN. 28th April 2020
 
+       *> NEW : grown from a single ad hoc Price+Tax calculation into
+       *> a full invoice program that reads multiple line items from
+       *> a file and prints a subtotal/tax/grand total invoice.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT LineItemFile ASSIGN TO "Invoice.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT InvoiceReport ASSIGN TO "Invoice.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD LineItemFile.
+       01 LineItemRecord.
+              02 LIDescription    PIC X(15).
+      *> NOTE : LineItemFile is LINE SEQUENTIAL (plain text,
+      *> Invoice.dat) - left as DISPLAY digits rather than COMP-3,
+      *> since packed-decimal bytes aren't safe in a text record
+      *> (a packed byte can land on a line-feed value and corrupt
+      *> how LINE SEQUENTIAL splits records).
+              02 LIPrice          PIC 9(4)V99.
+       *> NEW : each item now names the jurisdiction/category its tax
+       *> rate is looked up under, instead of one flat rate for all
+              02 LIJurisdiction   PIC X(2).
+       FD InvoiceReport.
+       01 InvoiceLine    PIC X(60).
+
        WORKING-STORAGE SECTION.
        *> Most programming languages use floating point
        *> calculations which can introduce errors.
        *> COBOL uses fixed point decimal arithmetic
        *> and allows you to define how you will round.
-       01 Price PIC 9(4)V99.
-       01 TaxRate PIC V999 VALUE .075.
-       01 FullPrice PIC 9(4)V99.
-        
+      *> NEW : packed-decimal so these take less space and the
+      *> COMPUTEs/MOVEs below run faster
+       01 Price PIC 9(4)V99 COMP-3.
+       01 TaxRate PIC V999 VALUE .075 COMP-3.
+       01 FullPrice PIC 9(4)V99 COMP-3.
+
+       *> NEW : small tax-rate table keyed by jurisdiction/category,
+       *> replacing the single flat TaxRate for invoice line items.
+       *> TaxRate above stays as the fallback used when a line item's
+       *> jurisdiction isn't found in the table.
+       01 TaxRateTable.
+              02 TaxRateEntry OCCURS 3 TIMES INDEXED BY TaxIdx.
+                     03 TRJurisdiction   PIC X(2).
+                     03 TRRate           PIC V9999 COMP-3.
+       01 WSLookupRate  PIC V9999 COMP-3.
+
+       01 WSEOF         PIC X VALUE 'N'.
+              88 EndOfItems    VALUE 'Y'.
+       01 WSLineTax     PIC 9(4)V99 COMP-3.
+       01 WSSubtotal    PIC 9(6)V99 VALUE ZERO COMP-3.
+       01 WSTaxTotal    PIC 9(6)V99 VALUE ZERO COMP-3.
+       01 WSGrandTotal  PIC 9(6)V99 VALUE ZERO COMP-3.
+
+       01 WSDetailLine.
+              02 WSDDescription   PIC X(15).
+              02 WSDJurisdiction  PIC X(2).
+              02 FILLER           PIC X(3) VALUE SPACES.
+              02 WSDPrice         PIC $$,$$9.99.
+              02 FILLER           PIC X(3) VALUE SPACES.
+              02 WSDTax           PIC $$,$$9.99.
+
+       01 WSTotalsLine.
+              02 FILLER         PIC X(15) VALUE SPACES.
+              02 WSTLabel       PIC X(12).
+              02 WSTAmount      PIC $$$,$$9.99.
+
        PROCEDURE DIVISION.
-       DISPLAY "Enter the Price : " WITH NO ADVANCING
-       ACCEPT Price
-       COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
-       DISPLAY "Price + Tax : " FullPrice.
-        
-       STOP RUN.
\ No newline at end of file
+       PERFORM InitTaxRates.
+       OPEN INPUT LineItemFile.
+       OPEN OUTPUT InvoiceReport.
+           PERFORM UNTIL EndOfItems
+              READ LineItemFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM ProcessLineItem
+              END-READ
+           END-PERFORM.
+           PERFORM PrintInvoiceTotals.
+           CLOSE LineItemFile.
+           CLOSE InvoiceReport.
+
+       STOP RUN.
+
+       InitTaxRates.
+       *> NEW : small jurisdiction/category tax-rate table - no file
+       *> to load from yet, so seeded here the same way the original
+       *> single TaxRate was a literal VALUE
+           MOVE "NY" TO TRJurisdiction(1).
+           MOVE .088 TO TRRate(1).
+           MOVE "CA" TO TRJurisdiction(2).
+           MOVE .0725 TO TRRate(2).
+           MOVE "TX" TO TRJurisdiction(3).
+           MOVE .0625 TO TRRate(3).
+
+       ProcessLineItem.
+       *> Look up the rate for this item's jurisdiction; fall back to
+       *> the flat TaxRate if the jurisdiction isn't in the table
+           MOVE TaxRate TO WSLookupRate.
+           SET TaxIdx TO 1.
+           SEARCH TaxRateEntry
+               AT END CONTINUE
+               WHEN TRJurisdiction(TaxIdx) = LIJurisdiction
+                   MOVE TRRate(TaxIdx) TO WSLookupRate
+           END-SEARCH.
+           COMPUTE WSLineTax ROUNDED = LIPrice * WSLookupRate.
+           ADD LIPrice TO WSSubtotal.
+           ADD WSLineTax TO WSTaxTotal.
+           MOVE LIDescription TO WSDDescription.
+           MOVE LIJurisdiction TO WSDJurisdiction.
+           MOVE LIPrice TO WSDPrice.
+           MOVE WSLineTax TO WSDTax.
+           WRITE InvoiceLine FROM WSDetailLine
+               AFTER ADVANCING 1 LINE.
+
+       PrintInvoiceTotals.
+           COMPUTE WSGrandTotal = WSSubtotal + WSTaxTotal.
+           MOVE "Subtotal  : " TO WSTLabel.
+           MOVE WSSubtotal TO WSTAmount.
+           WRITE InvoiceLine FROM WSTotalsLine
+               AFTER ADVANCING 2 LINES.
+           MOVE "Tax Total : " TO WSTLabel.
+           MOVE WSTaxTotal TO WSTAmount.
+           WRITE InvoiceLine FROM WSTotalsLine
+               AFTER ADVANCING 1 LINE.
+           MOVE "Grand Total:" TO WSTLabel.
+           MOVE WSGrandTotal TO WSTAmount.
+           WRITE InvoiceLine FROM WSTotalsLine
+               AFTER ADVANCING 1 LINE.
+           DISPLAY "Invoice written to Invoice.txt - grand total "
+               WSGrandTotal.
\ No newline at end of file
