@@ -1,17 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tutorial5.
-        
+
+       *> NEW : the WhileLoop cutoff now comes from a control record
+       *> instead of being baked in as a literal, so operations can
+       *> change how many iterations a run does without a recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ControlFile ASSIGN TO "WhileControl.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSControlStatus.
+       *> NEW : records which branch of the GO TO this run took
+              SELECT PathLogFile ASSIGN TO "ProcessingPath.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSPathLogStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ControlFile.
+       01 ControlRecord    PIC 9(1).
+       FD PathLogFile.
+       01 PathLogLine    PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 Ind    PIC 9(1)    VALUE 0.
-        
+       01 WSControlStatus   PIC XX.
+       01 WSPathLogStatus   PIC XX.
+       *> NEW : falls back to the original hardcoded cutoff of 5 if
+       *> the control file is missing or its record is blank
+       01 WSLoopBound       PIC 9(1) VALUE 5.
+
        PROCEDURE DIVISION.
        WhileLoop.
        *> Works like while loop that executes while the index
-       *> is greater than 5
-              PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
+       *> is greater than the configured bound
+              PERFORM ReadLoopBound
+              PERFORM OutputData WITH TEST AFTER UNTIL Ind > WSLoopBound
               *> Jumps to another paragraph
+              PERFORM LogBranch
               GO TO ForLoop.
+
+       LogBranch.
+      *> NEW : ProcessingPath.log isn't shipped with the repo, so the
+      *> first run has to create it before it can be extended - same
+      *> "35 means create it" handling appendfiles.cob uses for
+      *> Customer.dat
+              OPEN EXTEND PathLogFile.
+              IF WSPathLogStatus = "35"
+                 OPEN OUTPUT PathLogFile
+                 CLOSE PathLogFile
+                 OPEN EXTEND PathLogFile
+              END-IF.
+              MOVE "WhileLoop -> ForLoop via GO TO" TO PathLogLine.
+              WRITE PathLogLine.
+              CLOSE PathLogFile.
+
+       ReadLoopBound.
+              OPEN INPUT ControlFile.
+              IF WSControlStatus = "00"
+                 READ ControlFile
+                     AT END CONTINUE
+                 END-READ
+                 IF WSControlStatus = "00" AND ControlRecord NOT = ZERO
+                    MOVE ControlRecord TO WSLoopBound
+                 END-IF
+                 CLOSE ControlFile
+              END-IF.
         
        OutputData.
               DISPLAY Ind.
