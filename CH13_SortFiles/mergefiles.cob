@@ -6,46 +6,350 @@
        *> This merges files that contain data structured
        *> the same
        *> Sample file Data saved in student.dat
-       *>5Derek     
-       *>4Paul      
-       *>3Sue       
-       *>2Sally  
+       *> NEW : records now carry a 2-character class-section code
+       *> NEW : each line is 15 bytes - IDFIELD PIC 9(3), NAMEFIELD
+       *> PIC X(10) space-padded, SECTFIELD PIC X(2) - see
+       *> Copybooks/studrec.cpy
+       *>005Derek     A1
+       *>004Paul      A1
+       *>003Sue       B2
+       *>002Sally     B2
        *> Sample data from student3.dat
-       *>1Sam
-       *>6Mark   
+       *>001Sam       A1
+       *>006Mark      B2
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        *> Line Sequential puts data on separate lines
               SELECT WorkFile ASSIGN TO 'work.tmp'.
               SELECT File1 ASSIGN TO 'student.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSFile1Status.
               SELECT File2 ASSIGN TO 'student3.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSFile2Status.
               SELECT NewFile ASSIGN TO 'student4.dat'
                   ORGANIZATION IS LINE SEQUENTIAL.
+       *> NEW : duplicate student IDs across File1/File2 get logged
+       *> here instead of silently flowing into the merged output
+              SELECT DupFile ASSIGN TO 'MergeDuplicates.log'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      *> NEW : dated backups of student.dat and student3.dat taken
+      *> before CheckForDuplicateIDs reads them, so a run that
+      *> corrupts either source file partway through has something to
+      *> restore from
+              SELECT BackupFile ASSIGN DYNAMIC WSBackupName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSBackupStatus.
+      *> NEW : File2 with its duplicate IDNums already removed by
+      *> CheckForDuplicateIDs, so the MERGE step never quietly
+      *> recombines a duplicate into student4.dat
+              SELECT ScrubFile2 ASSIGN TO 'student3.scrubbed.tmp'
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD File1.
-       01 StudData.
-              02 IDNum    PIC 9.
-              02 StudName PIC X(10).
+      *> NEW : shared with sortfile.cob via Copybooks/studrec.cpy so
+      *> a layout change only has to be made in one place
+           COPY studrec REPLACING ==RECNAME== BY ==StudData==
+                                   ==IDFIELD== BY ==IDNum==
+                                   ==NAMEFIELD== BY ==StudName==
+                                   ==SECTFIELD== BY ==StudSection==.
        FD File2.
-       01 StudData2.
-              02 IDNum2    PIC 9.
-              02 StudName2 PIC X(10).
+           COPY studrec REPLACING ==RECNAME== BY ==StudData2==
+                                   ==IDFIELD== BY ==IDNum2==
+                                   ==NAMEFIELD== BY ==StudName2==
+                                   ==SECTFIELD== BY ==StudSection2==.
        SD WorkFile.
-       01 WStudData.
-              02 WIDNum    PIC 9.
-              02 WStudName PIC X(10).
+           COPY studrec REPLACING ==RECNAME== BY ==WStudData==
+                                   ==IDFIELD== BY ==WIDNum==
+                                   ==NAMEFIELD== BY ==WStudName==
+                                   ==SECTFIELD== BY ==WStudSection==.
        FD NewFile.
-       01 NStudData.
-              02 NIDNum    PIC 9.
-              02 NStudName PIC X(10).
-        
+           COPY studrec REPLACING ==RECNAME== BY ==NStudData==
+                                   ==IDFIELD== BY ==NIDNum==
+                                   ==NAMEFIELD== BY ==NStudName==
+                                   ==SECTFIELD== BY ==NStudSection==.
+       FD DupFile.
+       01 DupLine         PIC X(60).
+       FD BackupFile.
+           COPY studrec REPLACING ==RECNAME== BY ==BackupStudData==
+                                   ==IDFIELD== BY ==BkIDNum==
+                                   ==NAMEFIELD== BY ==BkStudName==
+                                   ==SECTFIELD== BY ==BkStudSection==.
+       FD ScrubFile2.
+           COPY studrec REPLACING ==RECNAME== BY ==ScrubStudData==
+                                   ==IDFIELD== BY ==ScrubIDNum==
+                                   ==NAMEFIELD== BY ==ScrubStudName==
+                                   ==SECTFIELD== BY ==ScrubSection==.
+
+       WORKING-STORAGE SECTION.
+       *> NEW : holds every IDNum seen in File1 so File2 can be
+       *> checked against it before the MERGE runs
+       01 WSFile1Table.
+              02 WSFile1Entry OCCURS 500 TIMES
+                  PIC 9(3).
+       01 WSFile1Count    PIC 9(3) VALUE ZERO.
+       01 WSTableIdx      PIC 9(3).
+      *> NEW : WSEOF/EndOfPass is reused across three separate loops
+      *> below (the File1 load, the File2 duplicate check, and the
+      *> NewFile recount) - each resets WSEOF to 'N' before its own
+      *> loop starts, so EndOfPass always means "this loop's input is
+      *> exhausted", never "File1 specifically" - kept generic on
+      *> purpose so reusing it doesn't read as a bug
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfPass      VALUE 'Y'.
+       01 WSDupCount      PIC 9(3) VALUE ZERO.
+      *> NEW : set if student.dat has more records than WSFile1Table
+      *> can hold, so the run aborts instead of writing past the end
+      *> of the OCCURS 500 table
+       01 WSFile1Overflow PIC X VALUE 'N'.
+              88 File1TableFull VALUE 'Y'.
+      *> NEW : set while scanning File2 so a record whose IDNum is
+      *> found in WSFile1Table is logged to MergeDuplicates.log and
+      *> left out of ScrubFile2 instead of being written to it
+       01 WSDupFlag       PIC X VALUE 'N'.
+              88 IsDuplicate    VALUE 'Y'.
+      *> NEW : lets nightlybatch.cob tell whether this step worked
+       01 WSFile1Status   PIC XX.
+      *> NEW : record counts so the merged output can be reconciled
+      *> against what went in
+       01 WSFile2Count    PIC 9(3) VALUE ZERO.
+       01 WSNewCount      PIC 9(3) VALUE ZERO.
+      *> NEW : end-of-job record counts and run time, displayed by
+      *> PrintJobStats so operations has a consistent summary to
+      *> check a run's scope against
+       01 WSJobStart.
+              02 WSStartHH   PIC 99.
+              02 WSStartMM   PIC 99.
+              02 WSStartSS   PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH     PIC 99.
+              02 WSEndMM     PIC 99.
+              02 WSEndSS     PIC 99.
+       01 WSElapsedSecs   PIC S9(5).
+      *> NEW : lets BackupStudentFiles/CheckForDuplicateIDs tell
+      *> whether File2 opened cleanly
+       01 WSFile2Status   PIC XX.
+      *> NEW : dated backup filename/status, reused for both source
+      *> files backed up below
+       01 WSBackupDate    PIC X(8).
+       01 WSBackupName    PIC X(40).
+       01 WSBackupStatus  PIC XX.
+       01 WSBackupEOF     PIC X VALUE 'N'.
+              88 EndOfBackupSource    VALUE 'Y'.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
        PROCEDURE DIVISION.
-       MERGE WorkFile ON ASCENDING KEY NIDNum
-              USING File1, File2
-              GIVING NewFile.
-        
-       STOP RUN.
\ No newline at end of file
+       Main.
+           MOVE ZERO TO RETURN-CODE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
+           PERFORM BackupStudentFiles.
+           PERFORM CheckForDuplicateIDs.
+           IF RETURN-CODE NOT = ZERO
+              GOBACK
+           END-IF.
+      *> NEW : merges ScrubFile2 (File2 with duplicate IDNums already
+      *> removed), not File2 itself, so a duplicate never reaches
+      *> student4.dat - see CheckForDuplicateIDs
+           MERGE WorkFile ON ASCENDING KEY NIDNum
+                  USING File1, ScrubFile2
+                  GIVING NewFile.
+           IF WSDupCount > ZERO
+              DISPLAY WSDupCount
+                  " duplicate student ID(s) found - see "
+                  "MergeDuplicates.log"
+           END-IF.
+           PERFORM ReconcileCounts.
+           PERFORM PrintJobStats.
+
+      *> GOBACK so nightlybatch.cob can CALL this as a subprogram;
+      *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- mergefiles job summary -----".
+           DISPLAY "Records in (student.dat)   : " WSFile1Count.
+           DISPLAY "Records in (student3.dat)  : " WSFile2Count.
+           DISPLAY "Records out (student4.dat) : " WSNewCount.
+           DISPLAY "Duplicate IDs rejected     : " WSDupCount.
+           DISPLAY "Run time (seconds)         : " WSElapsedSecs.
+
+      *> NEW : copies every student.dat and student3.dat record to a
+      *> dated backup file before CheckForDuplicateIDs reads them, so
+      *> a corrupted run can be restored from the last good copy.
+      *> Best-effort - a backup problem is reported but doesn't stop
+      *> the merge from running; CheckForDuplicateIDs/the MERGE itself
+      *> still catch a genuinely missing or unreadable source file.
+       BackupStudentFiles.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WSBackupDate.
+           STRING "student.dat.bak." WSBackupDate
+               DELIMITED BY SIZE INTO WSBackupName.
+           OPEN INPUT File1.
+           IF WSFile1Status NOT = "00"
+              CLOSE File1
+           ELSE
+              OPEN OUTPUT BackupFile
+              IF WSBackupStatus NOT = "00"
+                 DISPLAY "mergefiles: unable to open " WSBackupName
+                     " - student.dat not backed up this run"
+                 CLOSE File1
+              ELSE
+                 MOVE 'N' TO WSBackupEOF
+                 PERFORM UNTIL EndOfBackupSource
+                    READ File1
+                        AT END MOVE 'Y' TO WSBackupEOF
+                        NOT AT END
+                            MOVE StudData TO BackupStudData
+                            WRITE BackupStudData
+                    END-READ
+                 END-PERFORM
+                 CLOSE File1
+                 CLOSE BackupFile
+                 DISPLAY "student.dat backed up to " WSBackupName
+              END-IF
+           END-IF.
+
+           STRING "student3.dat.bak." WSBackupDate
+               DELIMITED BY SIZE INTO WSBackupName.
+           OPEN INPUT File2.
+           IF WSFile2Status NOT = "00"
+              CLOSE File2
+           ELSE
+              MOVE 'N' TO WSBackupEOF
+              OPEN OUTPUT BackupFile
+              IF WSBackupStatus NOT = "00"
+                 DISPLAY "mergefiles: unable to open " WSBackupName
+                     " - student3.dat not backed up this run"
+                 CLOSE File2
+              ELSE
+                 PERFORM UNTIL EndOfBackupSource
+                    READ File2
+                        AT END MOVE 'Y' TO WSBackupEOF
+                        NOT AT END
+                            MOVE StudData2 TO BackupStudData
+                            WRITE BackupStudData
+                    END-READ
+                 END-PERFORM
+                 CLOSE File2
+                 CLOSE BackupFile
+                 DISPLAY "student3.dat backed up to " WSBackupName
+              END-IF
+           END-IF.
+
+       CheckForDuplicateIDs.
+       *> Load every File1 IDNum into a table, then check each
+       *> File2 IDNum against it before the two files are merged
+           OPEN INPUT File1.
+           MOVE WSFile1Status TO WSCheckFileStatus.
+           MOVE "mergefiles" TO WSCheckProgLabel.
+           MOVE "student.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+           IF RETURN-CODE NOT = ZERO
+              CONTINUE
+           ELSE
+              PERFORM UNTIL EndOfPass
+                 READ File1
+                     AT END
+                         MOVE 'Y' TO WSEOF
+                     NOT AT END
+                         ADD 1 TO WSFile1Count
+      *> NEW : WSFile1Table only holds 500 entries - stop filling it
+      *> once full instead of writing past WSFile1Entry(500)
+                         IF WSFile1Count > 500
+                            SET File1TableFull TO TRUE
+                            MOVE 'Y' TO WSEOF
+                         ELSE
+                            MOVE IDNum TO WSFile1Entry(WSFile1Count)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE File1
+
+              IF File1TableFull
+                 DISPLAY "mergefiles: student.dat has more than 500 "
+                     "records - duplicate-check table exceeded, "
+                     "aborting run"
+                 MOVE 16 TO RETURN-CODE
+              ELSE
+              MOVE 'N' TO WSEOF
+              OPEN INPUT File2
+              MOVE WSFile2Status TO WSCheckFileStatus
+              MOVE "mergefiles" TO WSCheckProgLabel
+              MOVE "student3.dat" TO WSCheckFileLabel
+              PERFORM CheckFileStatus
+              IF RETURN-CODE NOT = ZERO
+                 CONTINUE
+              ELSE
+                 OPEN OUTPUT DupFile
+                 OPEN OUTPUT ScrubFile2
+      *> NEW : a File2 record whose IDNum already appears in File1 is
+      *> logged to MergeDuplicates.log and left out of ScrubFile2, so
+      *> the MERGE step that reads ScrubFile2 never recombines it into
+      *> student4.dat - see req014
+                 PERFORM UNTIL EndOfPass
+                    READ File2
+                        AT END
+                            MOVE 'Y' TO WSEOF
+                        NOT AT END
+                            ADD 1 TO WSFile2Count
+                            MOVE 'N' TO WSDupFlag
+                            PERFORM VARYING WSTableIdx FROM 1 BY 1
+                                UNTIL WSTableIdx > WSFile1Count
+                                IF IDNum2 = WSFile1Entry(WSTableIdx)
+                                   MOVE 'Y' TO WSDupFlag
+                                END-IF
+                            END-PERFORM
+                            IF IsDuplicate
+                               ADD 1 TO WSDupCount
+                               MOVE SPACES TO DupLine
+                               STRING "Duplicate ID " IDNum2
+                                   " in student.dat and student3.dat"
+                                   DELIMITED BY SIZE INTO DupLine
+                               WRITE DupLine
+                            ELSE
+                               MOVE StudData2 TO ScrubStudData
+                               WRITE ScrubStudData
+                            END-IF
+                    END-READ
+                 END-PERFORM
+                 CLOSE File2
+                 CLOSE DupFile
+                 CLOSE ScrubFile2
+              END-IF
+              END-IF
+           END-IF.
+
+      *> NEW : counts NewFile after the MERGE and compares it against
+      *> File1Count + File2Count, less the duplicates CheckForDuplicateIDs
+      *> left out of ScrubFile2, so a short or long merge gets flagged
+      *> instead of silently trusted
+       ReconcileCounts.
+           MOVE 'N' TO WSEOF.
+           OPEN INPUT NewFile.
+           PERFORM UNTIL EndOfPass
+              READ NewFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END ADD 1 TO WSNewCount
+              END-READ
+           END-PERFORM.
+           CLOSE NewFile.
+           IF WSNewCount NOT = WSFile1Count + WSFile2Count - WSDupCount
+              DISPLAY "Merge record count mismatch - student.dat "
+                  WSFile1Count " + student3.dat " WSFile2Count
+                  " - " WSDupCount " duplicate(s) excluded but "
+                  "student4.dat has " WSNewCount
+           END-IF.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
