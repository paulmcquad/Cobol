@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightlybatch.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Runs the nightly student roster batch as one job instead of
+       *> three manual invocations - sort, then merge, then the roster
+       *> report - stopping and notifying instead of silently moving
+       *> on to the next step if one of them fails.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> NEW : shared with sortfile.cob via EXTERNAL storage - setting
+      *> this to 'B' before the CALL tells sortfile it's running
+      *> unattended, so it skips the interactive sort-field/sort-order
+      *> ACCEPTs that would otherwise hang this batch job forever.
+      *> EXTERNAL rather than a LINKAGE SECTION parameter so the CALL
+      *> below stays parameterless, matching every other CALL in this
+      *> program - see req013/req036.
+       01 WSBatchMode     PIC X EXTERNAL.
+
+       PROCEDURE DIVISION.
+       Main.
+           MOVE 'B' TO WSBatchMode.
+           DISPLAY "Nightly batch starting - sorting student records".
+           CALL 'sortfile'
+           END-CALL.
+           IF RETURN-CODE NOT = ZERO
+              DISPLAY "Nightly batch aborted - sortfile step failed"
+              STOP RUN
+           END-IF.
+
+           DISPLAY "Nightly batch - merging student files".
+           CALL 'mergefiles'
+           END-CALL.
+           IF RETURN-CODE NOT = ZERO
+              DISPLAY "Nightly batch aborted - mergefiles step failed"
+              STOP RUN
+           END-IF.
+
+           DISPLAY "Nightly batch - printing class roster report".
+           CALL 'rosterreport'
+           END-CALL.
+           IF RETURN-CODE NOT = ZERO
+              DISPLAY "Nightly batch aborted - rosterreport step failed"
+              STOP RUN
+           END-IF.
+
+           DISPLAY "Nightly batch complete".
+       STOP RUN.
