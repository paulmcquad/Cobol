@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rosterreport.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Prints a headed, paginated class roster from mergefiles.cob's
+       *> output (student4.dat) - same report layout readfiles.cob
+       *> uses for the customer listing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT RosterFile ASSIGN TO 'student4.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSRosterStatus.
+              SELECT ReportFile ASSIGN TO 'RosterReport.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RosterFile.
+           COPY studrec REPLACING ==RECNAME== BY ==NStudData==
+                                   ==IDFIELD== BY ==NIDNum==
+                                   ==NAMEFIELD== BY ==NStudName==
+                                   ==SECTFIELD== BY ==NStudSection==.
+       FD ReportFile.
+       01 ReportLine      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfRoster    VALUE 'Y'.
+       01 WSLineCount     PIC 99 VALUE 99.
+       01 WSPageCount     PIC 99 VALUE 0.
+       01 WSStudentCount  PIC 9(5) VALUE 0.
+       01 WSLinesPerPage  PIC 99 VALUE 20.
+      *> NEW : lets nightlybatch.cob tell whether this step worked
+       01 WSRosterStatus  PIC XX.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       01 WSReportTitle.
+              02 FILLER          PIC X(20) VALUE "Class Roster".
+              02 FILLER          PIC X(8)  VALUE "Page ".
+              02 WSTitlePage     PIC ZZ9.
+
+       01 WSColumnHeads.
+              02 FILLER  PIC X(12) VALUE "Student ID".
+              02 FILLER  PIC X(15) VALUE "Name".
+              02 FILLER  PIC X(7)  VALUE "Section".
+
+       01 WSDetailLine.
+              02 WSDIDNum    PIC ZZ9 BLANK WHEN ZERO.
+              02 FILLER      PIC X(9) VALUE SPACES.
+              02 WSDName     PIC X(10).
+              02 FILLER      PIC X(5) VALUE SPACES.
+              02 WSDSection  PIC X(2).
+
+       01 WSFooterLine.
+              02 FILLER          PIC X(17) VALUE "Total Students : ".
+              02 WSFooterCount   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+       MOVE ZERO TO RETURN-CODE.
+       OPEN INPUT RosterFile.
+       MOVE WSRosterStatus TO WSCheckFileStatus.
+       MOVE "rosterreport" TO WSCheckProgLabel.
+       MOVE "student4.dat" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+       OPEN OUTPUT ReportFile.
+           PERFORM UNTIL EndOfRoster
+              READ RosterFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM PrintRosterLine
+              END-READ
+           END-PERFORM.
+           PERFORM PrintFooter.
+           CLOSE RosterFile.
+           CLOSE ReportFile.
+
+      *> GOBACK so nightlybatch.cob can CALL this as a subprogram;
+      *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+       PrintRosterLine.
+           IF WSLineCount >= WSLinesPerPage
+              PERFORM PrintHeading
+           END-IF.
+           MOVE NIDNum TO WSDIDNum.
+           MOVE NStudName TO WSDName.
+           MOVE NStudSection TO WSDSection.
+           WRITE ReportLine FROM WSDetailLine
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           ADD 1 TO WSLineCount.
+           ADD 1 TO WSStudentCount.
+
+       PrintHeading.
+           ADD 1 TO WSPageCount.
+           MOVE WSPageCount TO WSTitlePage.
+           IF WSPageCount = 1
+              WRITE ReportLine FROM WSReportTitle
+           ELSE
+              WRITE ReportLine FROM WSReportTitle
+                  AFTER ADVANCING PAGE
+           END-IF.
+           WRITE ReportLine FROM WSColumnHeads
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           MOVE ZERO TO WSLineCount.
+
+       PrintFooter.
+           MOVE WSStudentCount TO WSFooterCount.
+           WRITE ReportLine FROM WSFooterLine
+               AFTER ADVANCING 2 LINES
+           END-WRITE.
+           DISPLAY "Total Students Listed : " WSStudentCount.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
