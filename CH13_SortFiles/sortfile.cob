@@ -5,39 +5,268 @@
        
        *> This program sorts a file by ID
        *> Sample file Data saved in student.dat
-       *>5Derek     
-       *>4Paul      
-       *>3Sue       
-       *>2Sally     
+       *> NEW : records now carry a 2-character class-section code
+       *> NEW : each line is 15 bytes - IDFIELD PIC 9(3), NAMEFIELD
+       *> PIC X(10) space-padded, SECTFIELD PIC X(2) - see
+       *> Copybooks/studrec.cpy
+       *>005Derek     A1
+       *>004Paul      A1
+       *>003Sue       B2
+       *>002Sally     B2
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        *> Line Sequential puts data on separate lines
               SELECT WorkFile ASSIGN TO 'work.tmp'.
               SELECT OrgFile ASSIGN TO 'student.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSOrgStatus.
               SELECT SortedFile ASSIGN TO 'student2.dat'
                   ORGANIZATION IS LINE SEQUENTIAL.
+      *> NEW : records that fail the validation pass below land here
+      *> instead of flowing into the SORT
+              SELECT CleanFile ASSIGN TO 'student_clean.tmp'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT RejectFile ASSIGN TO 'SortRejects.log'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      *> NEW : dated backup of student.dat taken before ValidateRecords
+      *> reads it, so a run that corrupts it partway through has
+      *> something to restore from
+              SELECT BackupFile ASSIGN DYNAMIC WSBackupName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSBackupStatus.
        DATA DIVISION.
        FILE SECTION.
        FD OrgFile.
-       01 StudData.
-              02 IDNum    PIC 9.
-              02 StudName PIC X(10).
-       *> SD (Sort File Description) describes layout 
+      *> NEW : shared with mergefiles.cob via Copybooks/studrec.cpy
+      *> so a layout change (like the PIC 9(3) widening below) only
+      *> has to be made in one place
+           COPY studrec REPLACING ==RECNAME== BY ==StudData==
+                                   ==IDFIELD== BY ==IDNum==
+                                   ==NAMEFIELD== BY ==StudName==
+                                   ==SECTFIELD== BY ==StudSection==.
+       *> SD (Sort File Description) describes layout
        *> for sorted files
        SD WorkFile.
-       01 WStudData.
-              02 WIDNum    PIC 9.
-              02 WStudName PIC X(10).
+           COPY studrec REPLACING ==RECNAME== BY ==WStudData==
+                                   ==IDFIELD== BY ==WIDNum==
+                                   ==NAMEFIELD== BY ==WStudName==
+                                   ==SECTFIELD== BY ==WStudSection==.
        FD SortedFile.
-       01 SStudData.
-              02 SIDNum    PIC 9.
-              02 SStudName PIC X(10).
-        
+           COPY studrec REPLACING ==RECNAME== BY ==SStudData==
+                                   ==IDFIELD== BY ==SIDNum==
+                                   ==NAMEFIELD== BY ==SStudName==
+                                   ==SECTFIELD== BY ==SStudSection==.
+       FD CleanFile.
+           COPY studrec REPLACING ==RECNAME== BY ==CStudData==
+                                   ==IDFIELD== BY ==CIDNum==
+                                   ==NAMEFIELD== BY ==CStudName==
+                                   ==SECTFIELD== BY ==CStudSection==.
+       FD RejectFile.
+       01 RejectLine       PIC X(60).
+       FD BackupFile.
+           COPY studrec REPLACING ==RECNAME== BY ==BackupStudData==
+                                   ==IDFIELD== BY ==BkIDNum==
+                                   ==NAMEFIELD== BY ==BkStudName==
+                                   ==SECTFIELD== BY ==BkStudSection==.
+
+       WORKING-STORAGE SECTION.
+       *> NEW : lets the roster be sorted by ID or by name
+       01 WSSortField   PIC X VALUE 'I'.
+              88 SortByID      VALUE 'I' 'i'.
+              88 SortByName    VALUE 'N' 'n'.
+       01 WSSortOrder   PIC X VALUE 'A'.
+              88 SortAscending  VALUE 'A' 'a'.
+              88 SortDescending VALUE 'D' 'd'.
+       *> NEW : bad-record screening ahead of the SORT
+       01 WSEOF             PIC X VALUE 'N'.
+              88 EndOfOrgFile   VALUE 'Y'.
+       01 WSRejectCount      PIC 9(3) VALUE ZERO.
+      *> NEW : lets nightlybatch.cob tell whether this step worked
+       01 WSOrgStatus        PIC XX.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+      *> NEW : end-of-job record counts and run time, displayed by
+      *> PrintJobStats so operations has a consistent summary to
+      *> check a run's scope against
+       01 WSRecordsRead      PIC 9(5) VALUE ZERO.
+       01 WSRecordsWritten   PIC 9(5) VALUE ZERO.
+       01 WSJobStart.
+              02 WSStartHH   PIC 99.
+              02 WSStartMM   PIC 99.
+              02 WSStartSS   PIC 99.
+       01 WSJobEnd.
+              02 WSEndHH     PIC 99.
+              02 WSEndMM     PIC 99.
+              02 WSEndSS     PIC 99.
+       01 WSElapsedSecs      PIC S9(5).
+      *> NEW : dated backup filename/status for BackupStudentFile
+       01 WSBackupDate       PIC X(8).
+       01 WSBackupName       PIC X(40).
+       01 WSBackupStatus     PIC XX.
+       01 WSBackupEOF        PIC X VALUE 'N'.
+              88 EndOfBackupSource   VALUE 'Y'.
+
+      *> NEW : nightlybatch.cob MOVEs 'B' to this shared flag before it
+      *> CALLs sortfile, so the sort runs unattended with the default
+      *> field/order instead of blocking on a console ACCEPT that will
+      *> never come. EXTERNAL, not a LINKAGE SECTION parameter, because
+      *> every existing CALL in this repo is parameterless - EXTERNAL
+      *> storage lets the two programs share the flag without changing
+      *> that calling convention. Run standalone, the flag is never set
+      *> so sortfile prompts the way it always has - see req013/req036.
+       01 WSBatchMode        PIC X EXTERNAL.
+
        PROCEDURE DIVISION.
-       SORT WorkFile ON ASCENDING KEY SIDNum
-              USING OrgFile
-              GIVING SortedFile.
-        
-       STOP RUN.
\ No newline at end of file
+       Main.
+       MOVE ZERO TO RETURN-CODE.
+       MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobStart.
+       IF WSBatchMode = 'B'
+          DISPLAY "Nightly batch mode - sorting by ID, ascending"
+       ELSE
+          DISPLAY "Sort by (I)D or (N)ame ? " WITH NO ADVANCING
+          ACCEPT WSSortField
+          DISPLAY "(A)scending or (D)escending ? " WITH NO ADVANCING
+          ACCEPT WSSortOrder
+       END-IF.
+       PERFORM BackupStudentFile.
+       PERFORM ValidateRecords.
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+      *> NEW : class-section is always the major key so the roster
+      *> comes out section by section, with the operator's ID/Name
+      *> choice as the minor key within each section
+       EVALUATE TRUE
+           WHEN SortByName AND SortDescending
+               SORT WorkFile ON ASCENDING KEY SStudSection
+                   ON DESCENDING KEY SStudName
+                   USING CleanFile
+                   GIVING SortedFile
+           WHEN SortByName
+               SORT WorkFile ON ASCENDING KEY SStudSection
+                   ON ASCENDING KEY SStudName
+                   USING CleanFile
+                   GIVING SortedFile
+           WHEN SortDescending
+               SORT WorkFile ON ASCENDING KEY SStudSection
+                   ON DESCENDING KEY SIDNum
+                   USING CleanFile
+                   GIVING SortedFile
+           WHEN OTHER
+               SORT WorkFile ON ASCENDING KEY SStudSection
+                   ON ASCENDING KEY SIDNum
+                   USING CleanFile
+                   GIVING SortedFile
+       END-EVALUATE.
+      *> NOTE : SortedFile can't get the same FILE STATUS check as
+      *> OrgFile - this GnuCOBOL build doesn't update FILE STATUS for
+      *> the implicit OPEN/CLOSE SORT ... GIVING does on its target
+      *> file (confirmed by testing: the field stays at its initial
+      *> value rather than being set to "00"), so there's nothing
+      *> meaningful to check here.
+       IF WSRejectCount > ZERO
+          DISPLAY WSRejectCount
+              " bad student record(s) - see SortRejects.log"
+       END-IF.
+       PERFORM PrintJobStats.
+
+      *> GOBACK so nightlybatch.cob can CALL this as a subprogram;
+      *> acts the same as STOP RUN when run standalone.
+       GOBACK.
+
+      *> NEW : standard end-of-job summary so operations has a
+      *> consistent way to confirm a run's scope after the fact
+       PrintJobStats.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WSJobEnd.
+           COMPUTE WSElapsedSecs =
+               (WSEndHH * 3600 + WSEndMM * 60 + WSEndSS)
+               - (WSStartHH * 3600 + WSStartMM * 60 + WSStartSS).
+           DISPLAY "----- sortfile job summary -----".
+           DISPLAY "Records read       : " WSRecordsRead.
+           DISPLAY "Records written    : " WSRecordsWritten.
+           DISPLAY "Records rejected   : " WSRejectCount.
+           DISPLAY "Run time (seconds) : " WSElapsedSecs.
+
+      *> NEW : copies every student.dat record to a dated backup file
+      *> before validation/sort reads it, so a corrupted run can be
+      *> restored from the last good copy. Best-effort - a backup
+      *> problem is reported but doesn't stop the sort from running;
+      *> ValidateRecords below still catches a genuinely missing or
+      *> unreadable student.dat.
+       BackupStudentFile.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WSBackupDate.
+           STRING "student.dat.bak." WSBackupDate
+               DELIMITED BY SIZE INTO WSBackupName.
+           OPEN INPUT OrgFile.
+           IF WSOrgStatus NOT = "00"
+              CLOSE OrgFile
+           ELSE
+              OPEN OUTPUT BackupFile
+              IF WSBackupStatus NOT = "00"
+                 DISPLAY "sortfile: unable to open " WSBackupName
+                     " - student.dat not backed up this run"
+                 CLOSE OrgFile
+              ELSE
+                 MOVE 'N' TO WSBackupEOF
+                 PERFORM UNTIL EndOfBackupSource
+                    READ OrgFile
+                        AT END MOVE 'Y' TO WSBackupEOF
+                        NOT AT END
+                            MOVE StudData TO BackupStudData
+                            WRITE BackupStudData
+                    END-READ
+                 END-PERFORM
+                 CLOSE OrgFile
+                 CLOSE BackupFile
+                 DISPLAY "student.dat backed up to " WSBackupName
+              END-IF
+           END-IF.
+
+       ValidateRecords.
+      *> Screen OrgFile for a non-numeric IDNum or a blank StudName
+      *> before it reaches the SORT, writing good records to
+      *> CleanFile and bad ones to RejectFile
+           OPEN INPUT OrgFile.
+           MOVE WSOrgStatus TO WSCheckFileStatus.
+           MOVE "sortfile" TO WSCheckProgLabel.
+           MOVE "student.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+           IF RETURN-CODE NOT = ZERO
+              CONTINUE
+           ELSE
+              OPEN OUTPUT CleanFile
+              OPEN OUTPUT RejectFile
+              PERFORM UNTIL EndOfOrgFile
+                 READ OrgFile
+                     AT END
+                         MOVE 'Y' TO WSEOF
+                     NOT AT END
+                         ADD 1 TO WSRecordsRead
+                         IF IDNum NOT NUMERIC OR StudName = SPACES
+                            OR StudSection = SPACES
+                            ADD 1 TO WSRejectCount
+                            MOVE SPACES TO RejectLine
+                            STRING "Rejected student record : " IDNum
+                                " " StudName
+                                DELIMITED BY SIZE INTO RejectLine
+                            WRITE RejectLine
+                         ELSE
+                            MOVE IDNum TO CIDNum
+                            MOVE StudName TO CStudName
+                            MOVE StudSection TO CStudSection
+                            WRITE CStudData
+                            ADD 1 TO WSRecordsWritten
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE OrgFile
+              CLOSE CleanFile
+              CLOSE RejectFile
+           END-IF.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
