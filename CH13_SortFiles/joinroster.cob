@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. joinroster.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Matches student4.dat against Customer.dat on the shared ID
+       *> number, for customers who are also enrolled students, and
+       *> prints one consolidated listing instead of two separate
+       *> reports being cross-referenced by hand. Same headed,
+       *> paginated layout rosterreport.cob/readfiles.cob use.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT RosterFile ASSIGN TO 'student4.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSRosterStatus.
+       *> Indexed (VSAM KSDS-style) file keyed on IDNum; read here with
+       *> ACCESS SEQUENTIAL to load every customer into a table before
+       *> the roster is matched against it.
+              SELECT CustomerFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS SEQUENTIAL
+                  RECORD KEY IS IDNum
+                  FILE STATUS IS WSCustFileStatus.
+              SELECT ReportFile ASSIGN TO 'CustomerStudentReport.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RosterFile.
+           COPY studrec REPLACING ==RECNAME== BY ==NStudData==
+                                   ==IDFIELD== BY ==NIDNum==
+                                   ==NAMEFIELD== BY ==NStudName==
+                                   ==SECTFIELD== BY ==NStudSection==.
+       FD CustomerFile.
+       COPY custrec.
+       FD ReportFile.
+       01 ReportLine      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF           PIC X VALUE 'N'.
+              88 EndOfRoster    VALUE 'Y'.
+       01 WSRosterStatus  PIC XX.
+       01 WSCustFileStatus   PIC XX.
+       01 WSCustEOF       PIC X VALUE 'N'.
+              88 EndOfCustomerLoad  VALUE 'Y'.
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
+       *> NEW : every customer loaded into a table, keyed on IDNum,
+       *> so each roster record can be matched against it without
+       *> reopening Customer.dat once per student
+       01 WSCustTable.
+              02 WSCustEntry OCCURS 500 TIMES.
+                  03 WSCustEntryID    PIC 9(8).
+                  03 WSCustEntryName  PIC X(30).
+       01 WSCustCount     PIC 9(3) VALUE ZERO.
+      *> NEW : set if Customer.dat has more records than WSCustTable
+      *> can hold, so the run aborts instead of writing past the end
+      *> of the OCCURS 500 table
+       01 WSCustTableFull PIC X VALUE 'N'.
+              88 CustTableFull  VALUE 'Y'.
+       01 WSTableIdx      PIC 9(3).
+       01 WSMatchIdx      PIC 9(3) VALUE ZERO.
+       01 WSMatchFlag     PIC X VALUE 'N'.
+              88 MatchFound      VALUE 'Y'.
+              88 NoMatchFound    VALUE 'N'.
+
+       01 WSLineCount     PIC 99 VALUE 99.
+       01 WSPageCount     PIC 99 VALUE 0.
+       01 WSStudentCount  PIC 9(5) VALUE 0.
+       01 WSMatchCount    PIC 9(5) VALUE 0.
+       01 WSLinesPerPage  PIC 99 VALUE 20.
+
+       01 WSReportTitle.
+              02 FILLER          PIC X(30) VALUE
+                  "Customer / Student Roster".
+              02 FILLER          PIC X(8)  VALUE "Page ".
+              02 WSTitlePage     PIC ZZ9.
+
+       01 WSColumnHeads.
+              02 FILLER  PIC X(12) VALUE "Student ID".
+              02 FILLER  PIC X(15) VALUE "Name".
+              02 FILLER  PIC X(9)  VALUE "Section".
+              02 FILLER  PIC X(30) VALUE "Customer Match".
+
+       01 WSDetailLine.
+              02 WSDIDNum    PIC ZZ9 BLANK WHEN ZERO.
+              02 FILLER      PIC X(9) VALUE SPACES.
+              02 WSDName     PIC X(10).
+              02 FILLER      PIC X(5) VALUE SPACES.
+              02 WSDSection  PIC X(2).
+              02 FILLER      PIC X(7) VALUE SPACES.
+              02 WSDCustName PIC X(30).
+
+       01 WSFooterLine.
+              02 FILLER          PIC X(17) VALUE "Total Students : ".
+              02 WSFooterCount   PIC ZZZZ9.
+       01 WSMatchFooterLine.
+              02 FILLER          PIC X(22) VALUE
+                  "Matched to Customer : ".
+              02 WSMatchFooterCount   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+       MOVE ZERO TO RETURN-CODE.
+       PERFORM LoadCustomerTable.
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+       OPEN INPUT RosterFile.
+       MOVE WSRosterStatus TO WSCheckFileStatus.
+       MOVE "joinroster" TO WSCheckProgLabel.
+       MOVE "student4.dat" TO WSCheckFileLabel.
+       PERFORM CheckFileStatus.
+       IF RETURN-CODE NOT = ZERO
+          GOBACK
+       END-IF.
+       OPEN OUTPUT ReportFile.
+           PERFORM UNTIL EndOfRoster
+              READ RosterFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM PrintRosterLine
+              END-READ
+           END-PERFORM.
+           PERFORM PrintFooter.
+           CLOSE RosterFile.
+           CLOSE ReportFile.
+
+      *> GOBACK so this can be CALLed as a subprogram as well as run
+      *> standalone; acts the same as STOP RUN either way.
+       GOBACK.
+
+       *> NEW : every customer is read once into WSCustTable so the
+       *> roster loop below can match on IDNum with a table search
+       *> instead of reopening Customer.dat for every student
+       LoadCustomerTable.
+           OPEN INPUT CustomerFile.
+           MOVE WSCustFileStatus TO WSCheckFileStatus.
+           MOVE "joinroster" TO WSCheckProgLabel.
+           MOVE "Customer.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+           IF RETURN-CODE NOT = ZERO
+              CONTINUE
+           ELSE
+              PERFORM UNTIL EndOfCustomerLoad OR CustTableFull
+                 READ CustomerFile
+                     AT END MOVE 'Y' TO WSCustEOF
+                     NOT AT END
+                         ADD 1 TO WSCustCount
+      *> NEW : WSCustTable only holds 500 entries - stop filling it
+      *> once full instead of writing past WSCustEntry(500)
+                         IF WSCustCount > 500
+                            SET CustTableFull TO TRUE
+                         ELSE
+                            MOVE IDNum TO WSCustEntryID(WSCustCount)
+                            STRING FirstName DELIMITED BY SIZE
+                                " " LastName DELIMITED BY SIZE
+                                INTO WSCustEntryName(WSCustCount)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+              IF CustTableFull
+                 DISPLAY "joinroster: Customer.dat has more than 500 "
+                     "records - roster-match table exceeded, "
+                     "aborting run"
+                 MOVE 16 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+       PrintRosterLine.
+           IF WSLineCount >= WSLinesPerPage
+              PERFORM PrintHeading
+           END-IF.
+           PERFORM FindMatchingCustomer.
+           MOVE NIDNum TO WSDIDNum.
+           MOVE NStudName TO WSDName.
+           MOVE NStudSection TO WSDSection.
+           IF MatchFound
+              MOVE WSCustEntryName(WSMatchIdx) TO WSDCustName
+              ADD 1 TO WSMatchCount
+           ELSE
+              MOVE "No customer match" TO WSDCustName
+           END-IF.
+           WRITE ReportLine FROM WSDetailLine
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           ADD 1 TO WSLineCount.
+           ADD 1 TO WSStudentCount.
+
+       *> NEW : linear search of WSCustTable for a customer whose
+       *> IDNum equals this roster record's NIDNum
+       FindMatchingCustomer.
+           SET NoMatchFound TO TRUE.
+           MOVE ZERO TO WSMatchIdx.
+           PERFORM VARYING WSTableIdx FROM 1 BY 1
+               UNTIL WSTableIdx > WSCustCount OR MatchFound
+               IF WSCustEntryID(WSTableIdx) = NIDNum
+                  SET MatchFound TO TRUE
+                  MOVE WSTableIdx TO WSMatchIdx
+               END-IF
+           END-PERFORM.
+
+       PrintHeading.
+           ADD 1 TO WSPageCount.
+           MOVE WSPageCount TO WSTitlePage.
+           IF WSPageCount = 1
+              WRITE ReportLine FROM WSReportTitle
+           ELSE
+              WRITE ReportLine FROM WSReportTitle
+                  AFTER ADVANCING PAGE
+           END-IF.
+           WRITE ReportLine FROM WSColumnHeads
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           MOVE ZERO TO WSLineCount.
+
+       PrintFooter.
+           MOVE WSStudentCount TO WSFooterCount.
+           WRITE ReportLine FROM WSFooterLine
+               AFTER ADVANCING 2 LINES
+           END-WRITE.
+           MOVE WSMatchCount TO WSMatchFooterCount.
+           WRITE ReportLine FROM WSMatchFooterLine
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+           DISPLAY "Total Students Listed : " WSStudentCount.
+           DISPLAY "Matched to a Customer : " WSMatchCount.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
