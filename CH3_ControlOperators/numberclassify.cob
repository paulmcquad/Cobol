@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. numberclassify.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Batch version of sampledata.cob's EVALUATE TRUE classifier -
+       *> reads a whole file of single-digit numbers instead of one
+       *> TestNumber typed in at the keyboard, and writes out each
+       *> one's classification.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT NumberFile ASSIGN TO "TestNumbers.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT ReportFile ASSIGN TO "ClassifiedNumbers.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NumberFile.
+       *> Same 88-levels sampledata.cob defines on TestNumber
+       01 TestNumber  PIC X.
+              88  IsPrime     VALUE   "1", "3", "5", "7".
+              88  IsOdd       VALUE   "1", "3", "5", "7", "9".
+              88  IsEven      VALUE   "2", "4", "6", "8".
+              88  LessThan5   VALUE   "1" THRU "4".
+              88  ANumber     VALUE   "0" THRU "9".
+
+       FD ReportFile.
+       01 ReportLine    PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF         PIC X VALUE 'N'.
+              88 EndOfNumbers  VALUE 'Y'.
+       01 WSCount       PIC 9(5) VALUE 0.
+
+       01 WSDetailLine.
+              02 WSDNumber      PIC X.
+              02 FILLER         PIC X(3) VALUE " : ".
+              02 WSDClass       PIC X(20).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT NumberFile.
+       OPEN OUTPUT ReportFile.
+           PERFORM UNTIL EndOfNumbers
+              READ NumberFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM ClassifyNumber
+              END-READ
+           END-PERFORM.
+           CLOSE NumberFile.
+           CLOSE ReportFile.
+           DISPLAY WSCount " number(s) classified - see "
+               "ClassifiedNumbers.txt".
+
+       STOP RUN.
+
+       ClassifyNumber.
+           MOVE TestNumber TO WSDNumber.
+           IF NOT ANumber
+              MOVE "Not a number" TO WSDClass
+           ELSE
+              EVALUATE TRUE
+                  WHEN IsPrime    MOVE "Prime" TO WSDClass
+                  WHEN IsOdd      MOVE "Odd" TO WSDClass
+                  WHEN IsEven     MOVE "Even" TO WSDClass
+                  WHEN LessThan5  MOVE "Less than 5" TO WSDClass
+                  WHEN OTHER      MOVE "Default Action" TO WSDClass
+              END-EVALUATE
+           END-IF.
+           WRITE ReportLine FROM WSDetailLine.
+           ADD 1 TO WSCount.
