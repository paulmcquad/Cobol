@@ -8,16 +8,39 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
               CLASS PassingScore IS "A" THRU "C", "D".
-        
+
+       *> NEW : voting-eligibility decisions are logged here instead
+       *> of only ever being DISPLAYed
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ResultsFile ASSIGN TO "VoteResults.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSResultsStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ResultsFile.
+       01 ResultsLine    PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 Age PIC 99 VALUE 0.
        01 Grade PIC 99 VALUE 0.
        01 Score PIC X(1) VALUE "B".
-        
+       01 WSResultsStatus PIC XX.
+
        01 CanVoteFlag PIC 9 VALUE 0.
               88 CanVote VALUE 1.
               88 CantVote VALUE 0.
+
+       *> NEW : applicant ID and eligibility record written to
+       *> ResultsFile for each decision
+       01 WSApplicantID  PIC 9(5) VALUE 0.
+       01 WSResultsRecord.
+              02 WSResultID    PIC 9(5).
+              02 FILLER        PIC X(3) VALUE SPACES.
+              02 WSResultAge   PIC 99.
+              02 FILLER        PIC X(3) VALUE SPACES.
+              02 WSResultFlag  PIC 9.
         
        *> Used to demonstrate evaluate
        01 TestNumber  PIC X.
@@ -29,8 +52,10 @@
               88  ANumber     VALUE   "0" THRU "9".
         
        PROCEDURE DIVISION.
-        
+
        *> If Conditional
+       DISPLAY "Enter Applicant ID : " WITH NO ADVANCING
+       ACCEPT WSApplicantID
        DISPLAY "Enter Age : " WITH NO ADVANCING
        ACCEPT Age
        IF Age > 18 THEN
@@ -82,7 +107,8 @@
               SET CantVote TO true
        END-IF
        DISPLAY "Vote " CanVoteFlag
-        
+       PERFORM WriteVoteResult
+
        *> Evaluate performs a certain action based on 
        *> which value is assigned to a variable
        DISPLAY "Enter Single Number or X to Exit : "
@@ -101,5 +127,22 @@
            END-EVALUATE
            ACCEPT TestNumber
        END-PERFORM
-        
-       STOP RUN.
\ No newline at end of file
+
+       STOP RUN.
+
+       WriteVoteResult.
+           MOVE WSApplicantID TO WSResultID.
+           MOVE Age TO WSResultAge.
+           MOVE CanVoteFlag TO WSResultFlag.
+      *> NEW : VoteResults.dat isn't shipped with the repo, so the
+      *> first run has to create it before it can be extended - same
+      *> "35 means create it" handling appendfiles.cob uses for
+      *> Customer.dat
+           OPEN EXTEND ResultsFile.
+           IF WSResultsStatus = "35"
+              OPEN OUTPUT ResultsFile
+              CLOSE ResultsFile
+              OPEN EXTEND ResultsFile
+           END-IF.
+           WRITE ResultsLine FROM WSResultsRecord.
+           CLOSE ResultsFile.
\ No newline at end of file
