@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gradereport.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Batch version of sampledata.cob's PassingScore check - reads
+       *> a whole file of student scores instead of one Score typed in
+       *> at the keyboard, and prints a pass/fail and grade-letter
+       *> distribution report for the class.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+              CLASS PassingScore IS "A" THRU "C", "D".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ScoreFile ASSIGN TO "StudentScores.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT ReportFile ASSIGN TO "GradeDistribution.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ScoreFile.
+       01 Score    PIC X(1).
+       FD ReportFile.
+       01 ReportLine    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF         PIC X VALUE 'N'.
+              88 EndOfScores   VALUE 'Y'.
+
+       01 WSCountA      PIC 9(5) VALUE 0.
+       01 WSCountB      PIC 9(5) VALUE 0.
+       01 WSCountC      PIC 9(5) VALUE 0.
+       01 WSCountD      PIC 9(5) VALUE 0.
+       01 WSCountOther  PIC 9(5) VALUE 0.
+       01 WSPassCount   PIC 9(5) VALUE 0.
+       01 WSFailCount   PIC 9(5) VALUE 0.
+       01 WSTotalCount  PIC 9(5) VALUE 0.
+
+       01 WSReportTitle    PIC X(40)
+              VALUE "Grade Distribution Report".
+
+       01 WSDetailLine.
+              02 FILLER       PIC X(20).
+              02 WSDCount     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT ScoreFile.
+       OPEN OUTPUT ReportFile.
+           WRITE ReportLine FROM WSReportTitle.
+           PERFORM UNTIL EndOfScores
+              READ ScoreFile
+                  AT END MOVE 'Y' TO WSEOF
+                  NOT AT END PERFORM ClassifyScore
+              END-READ
+           END-PERFORM.
+           PERFORM PrintDistribution.
+           CLOSE ScoreFile.
+           CLOSE ReportFile.
+
+       STOP RUN.
+
+       ClassifyScore.
+           ADD 1 TO WSTotalCount.
+           EVALUATE TRUE
+               WHEN Score = "A"  ADD 1 TO WSCountA
+               WHEN Score = "B"  ADD 1 TO WSCountB
+               WHEN Score = "C"  ADD 1 TO WSCountC
+               WHEN Score = "D"  ADD 1 TO WSCountD
+               WHEN OTHER        ADD 1 TO WSCountOther
+           END-EVALUATE.
+           IF Score IS PassingScore
+              ADD 1 TO WSPassCount
+           ELSE
+              ADD 1 TO WSFailCount
+           END-IF.
+
+       PrintDistribution.
+           MOVE SPACES TO WSDetailLine.
+           MOVE "Grade A        : " TO WSDetailLine(1:20).
+           MOVE WSCountA TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Grade B        : " TO WSDetailLine(1:20).
+           MOVE WSCountB TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Grade C        : " TO WSDetailLine(1:20).
+           MOVE WSCountC TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Grade D        : " TO WSDetailLine(1:20).
+           MOVE WSCountD TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Other/Invalid  : " TO WSDetailLine(1:20).
+           MOVE WSCountOther TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Passing        : " TO WSDetailLine(1:20).
+           MOVE WSPassCount TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Failing        : " TO WSDetailLine(1:20).
+           MOVE WSFailCount TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           MOVE "Total Scores   : " TO WSDetailLine(1:20).
+           MOVE WSTotalCount TO WSDCount.
+           WRITE ReportLine FROM WSDetailLine.
+           DISPLAY "Grade distribution report written to "
+               "GradeDistribution.txt".
