@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getdiff.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Companion subroutine to getsum - same USING Num1, Num2,
+       *> Result calling convention, for subtraction.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LkNum1    PIC 9(7).
+       01 LkNum2    PIC 9(7).
+       01 LkResult  PIC S9(8).
+
+       PROCEDURE DIVISION USING LkNum1, LkNum2, LkResult.
+       Main.
+           SUBTRACT LkNum2 FROM LkNum1 GIVING LkResult
+               ON SIZE ERROR
+                   DISPLAY "getdiff: difference overflowed LkResult"
+                   MOVE ZEROS TO LkResult
+           END-SUBTRACT.
+           GOBACK.
