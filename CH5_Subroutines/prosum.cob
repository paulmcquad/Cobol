@@ -3,14 +3,26 @@
        AUTHOR. Paul McQuade.
        DATE-WRITTEN. 28th April 2020
        
+       *> NEW : widened to multi-digit amounts to match getsum's
+       *> widened LINKAGE SECTION interface
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-              01 Num1    PIC 9 VALUE 5.
-              01 Num2    PIC 9 VALUE 4.
-              01 Sum1     PIC 99.
+              01 Num1    PIC 9(7) VALUE 5.
+              01 Num2    PIC 9(7) VALUE 4.
+              01 Sum1     PIC 9(8).
+       *> NEW : companion arithmetic modules alongside getsum
+              01 Diff1    PIC S9(8).
+              01 Prod1    PIC 9(14).
+              01 Quot1    PIC 9(7)V9999.
        PROCEDURE DIVISION.
        *> Call the subroutine in the other file and display the result
        CALL 'getsum' USING Num1, Num2, Sum1.
        DISPLAY Num1 " + " Num2 " = " Sum1.
-        
+       CALL 'getdiff' USING Num1, Num2, Diff1.
+       DISPLAY Num1 " - " Num2 " = " Diff1.
+       CALL 'getproduct' USING Num1, Num2, Prod1.
+       DISPLAY Num1 " * " Num2 " = " Prod1.
+       CALL 'getquotient' USING Num1, Num2, Quot1.
+       DISPLAY Num1 " / " Num2 " = " Quot1.
+
        STOP RUN.
\ No newline at end of file
