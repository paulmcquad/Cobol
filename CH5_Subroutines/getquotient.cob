@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getquotient.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Companion subroutine to getsum - same USING Num1, Num2,
+       *> Result calling convention, for division. LkNum2 = ZERO is
+       *> guarded against explicitly since DIVIDE has no ON SIZE ERROR
+       *> coverage for a zero divisor.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LkNum1    PIC 9(7).
+       01 LkNum2    PIC 9(7).
+       01 LkResult  PIC 9(7)V9999.
+
+       PROCEDURE DIVISION USING LkNum1, LkNum2, LkResult.
+       Main.
+           IF LkNum2 = ZERO
+              DISPLAY "getquotient: division by zero requested"
+              MOVE ZEROS TO LkResult
+           ELSE
+              DIVIDE LkNum1 BY LkNum2 GIVING LkResult ROUNDED
+                  ON SIZE ERROR
+                      DISPLAY "getquotient: quotient overflowed"
+                      MOVE ZEROS TO LkResult
+              END-DIVIDE
+           END-IF.
+           GOBACK.
