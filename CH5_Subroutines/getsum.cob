@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getsum.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Callable subroutine for prosum.cob - widened to handle
+       *> multi-digit amounts instead of the original single-digit
+       *> PIC 9 fields, with a SIZE ERROR check since real figures we
+       *> sum are rarely one digit.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LkNum1    PIC 9(7).
+       01 LkNum2    PIC 9(7).
+       01 LkSum1    PIC 9(8).
+
+       PROCEDURE DIVISION USING LkNum1, LkNum2, LkSum1.
+       Main.
+           ADD LkNum1, LkNum2 GIVING LkSum1
+               ON SIZE ERROR
+                   DISPLAY "getsum: sum overflowed LkSum1"
+                   MOVE ZEROS TO LkSum1
+           END-ADD.
+           GOBACK.
