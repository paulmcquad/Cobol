@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getproduct.
+       AUTHOR. Paul McQuade.
+       DATE-WRITTEN. 8th August 2026.
+
+       *> Companion subroutine to getsum - same USING Num1, Num2,
+       *> Result calling convention, for multiplication.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LkNum1    PIC 9(7).
+       01 LkNum2    PIC 9(7).
+       01 LkResult  PIC 9(14).
+
+       PROCEDURE DIVISION USING LkNum1, LkNum2, LkResult.
+       Main.
+           MULTIPLY LkNum1 BY LkNum2 GIVING LkResult
+               ON SIZE ERROR
+                   DISPLAY "getproduct: product overflowed LkResult"
+                   MOVE ZEROS TO LkResult
+           END-MULTIPLY.
+           GOBACK.
