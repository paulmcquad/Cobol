@@ -22,8 +22,31 @@
        01 SignedInt PIC S9(4) VALUE -1234.
         
        *> 4 digit decimal with 2 decimal places
-       01 PayCheck PIC 9(4)V99 VALUE ZEROS.
-        
+       *> NEW : packed-decimal so the stored payroll figure takes
+       *> less space and the COMPUTE below runs faster
+       01 PayCheck PIC 9(4)V99 VALUE ZEROS COMP-3.
+
+       *> NEW : real payroll calculation around PayCheck - hours
+       *> over 40 are paid at time and a half
+       01 WSHoursWorked   PIC 9(3)V99 VALUE ZERO COMP-3.
+       01 WSHourlyRate    PIC 9(3)V99 VALUE ZERO COMP-3.
+       01 WSRegularHours  PIC 9(3)V99 VALUE ZERO COMP-3.
+       01 WSOvertimeHours PIC 9(3)V99 VALUE ZERO COMP-3.
+
+       *> NEW : standard deduction taken off PayCheck (gross) to
+       *> arrive at net pay for the payslip
+       01 WSDeductionRate PIC V99 VALUE .20 COMP-3.
+       01 WSGrossPay      PIC 9(4)V99 VALUE ZERO COMP-3.
+       01 WSDeductions    PIC 9(4)V99 VALUE ZERO COMP-3.
+       01 WSNetPay        PIC 9(4)V99 VALUE ZERO COMP-3.
+
+       *> NEW : payslip printed with the same dollar-edited picture
+       *> technique edited.cob demonstrates, so gross/net look like a
+       *> real financial document instead of raw unedited numbers
+       01 WSGrossPayEdited PIC $$,$$$,$$9.99.
+       01 WSDeductEdited   PIC $$,$$$,$$9.99.
+       01 WSNetPayEdited   PIC $$,$$$,$$9.99.
+
        *> A Group Item is a collection of values
        *> They are structured using level numbers
        *> where the highest number is lowest 
@@ -36,6 +59,28 @@
                   03 DOB  PIC 99.
                   03 YOB  PIC 9(4).
         
+       *> NEW : customer age worked out from DateOfBirth
+       01 WSToday.
+              02 WSTodayYear   PIC 9(4).
+              02 WSTodayMonth  PIC 99.
+              02 WSTodayDay    PIC 99.
+              02 FILLER        PIC X(14).
+       01 WSAge PIC 999 VALUE ZERO.
+       *> NEW : DateOfBirth is validated before it's used to work out
+       *> the age that eligibility decisions (like sampledata.cob's
+       *> voting check) are based on
+       01 WSDOBValid PIC X VALUE 'Y'.
+              88 DOBIsValid     VALUE 'Y'.
+              88 DOBNotValid    VALUE 'N'.
+       01 WSDaysInMonth PIC 99.
+
+      *> NEW : raw console entry for CalculatePay's two prompts,
+      *> validated with TEST-NUMVAL before it's trusted in a COMPUTE
+       01 WSPayEntry      PIC X(10).
+       01 WSPayEntryCheck PIC S9(4) COMP-5.
+       01 WSEntryValid    PIC X VALUE 'N'.
+              88 EntryIsValid    VALUE 'Y'.
+
        01 Num1 PIC 9 VALUE 5.
        01 Num2 PIC 9 VALUE 4.
        01 Num3 PIC 9 VALUE 3.
@@ -50,13 +95,17 @@
        *> because typing isn't enforced
        MOVE 123 TO SampleData
        DISPLAY SampleData
+       PERFORM CalculatePay
        DISPLAY PayCheck
+       PERFORM PrintPayslip
        *> Entering data this way requires additonal
        *> filled spaces
        MOVE "123Bob Smith           12211974" TO Customer
-       DISPLAY CustName 
+       DISPLAY CustName
        DISPLAY MOB "/" DOB "/" YOB
-        
+       PERFORM CalculateAge
+       DISPLAY "Age : " WSAge
+
        *> Figurative Constants
        *> Zero in every space
        MOVE ZERO TO SampleData
@@ -113,4 +162,94 @@
        COMPUTE Ans ROUNDED = 3.0 + 2.005
        DISPLAY Ans
         
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+       CalculatePay.
+      *> NEW : re-prompt instead of letting a stray letter corrupt
+      *> every COMPUTE that follows
+           MOVE 'N' TO WSEntryValid.
+           PERFORM UNTIL EntryIsValid
+              DISPLAY "Enter hours worked : " WITH NO ADVANCING
+              ACCEPT WSPayEntry
+              MOVE FUNCTION TEST-NUMVAL(WSPayEntry) TO WSPayEntryCheck
+              IF WSPayEntryCheck = 0
+                 SET EntryIsValid TO TRUE
+              ELSE
+                 DISPLAY "Invalid entry - enter a numeric value"
+              END-IF
+           END-PERFORM.
+           COMPUTE WSHoursWorked = FUNCTION NUMVAL(WSPayEntry).
+           MOVE 'N' TO WSEntryValid.
+           PERFORM UNTIL EntryIsValid
+              DISPLAY "Enter hourly rate : " WITH NO ADVANCING
+              ACCEPT WSPayEntry
+              MOVE FUNCTION TEST-NUMVAL(WSPayEntry) TO WSPayEntryCheck
+              IF WSPayEntryCheck = 0
+                 SET EntryIsValid TO TRUE
+              ELSE
+                 DISPLAY "Invalid entry - enter a numeric value"
+              END-IF
+           END-PERFORM.
+           COMPUTE WSHourlyRate = FUNCTION NUMVAL(WSPayEntry).
+           IF WSHoursWorked > 40
+              MOVE 40 TO WSRegularHours
+              SUBTRACT 40 FROM WSHoursWorked GIVING WSOvertimeHours
+           ELSE
+              MOVE WSHoursWorked TO WSRegularHours
+              MOVE ZERO TO WSOvertimeHours
+           END-IF.
+           COMPUTE PayCheck ROUNDED =
+               (WSRegularHours * WSHourlyRate) +
+               (WSOvertimeHours * WSHourlyRate * 1.5).
+           MOVE PayCheck TO WSGrossPay.
+           COMPUTE WSDeductions ROUNDED = WSGrossPay * WSDeductionRate.
+           SUBTRACT WSDeductions FROM WSGrossPay GIVING WSNetPay.
+
+       PrintPayslip.
+           MOVE WSGrossPay TO WSGrossPayEdited.
+           MOVE WSDeductions TO WSDeductEdited.
+           MOVE WSNetPay TO WSNetPayEdited.
+           DISPLAY "---------- Payslip ----------".
+           DISPLAY "Gross Pay   : " WSGrossPayEdited.
+           DISPLAY "Deductions  : " WSDeductEdited.
+           DISPLAY "Net Pay     : " WSNetPayEdited.
+           DISPLAY "------------------------------".
+
+       CalculateAge.
+           MOVE FUNCTION CURRENT-DATE TO WSToday.
+           PERFORM ValidateDOB.
+           IF DOBIsValid
+              COMPUTE WSAge = WSTodayYear - YOB
+              IF WSTodayMonth < MOB
+                 OR (WSTodayMonth = MOB AND WSTodayDay < DOB)
+                 SUBTRACT 1 FROM WSAge
+              END-IF
+           ELSE
+              DISPLAY "Invalid date of birth - age not calculated"
+              MOVE ZERO TO WSAge
+           END-IF.
+
+      *> NEW : checks MOB/DOB/YOB are a real calendar date and that
+      *> YOB isn't in the future before CalculateAge trusts them
+       ValidateDOB.
+           SET DOBIsValid TO TRUE.
+           MOVE 31 TO WSDaysInMonth.
+           EVALUATE MOB
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSDaysInMonth
+               WHEN 2
+      *> NEW : only a leap year gets a 29-day February - divisible by
+      *> 4, unless also divisible by 100 and not by 400
+                   IF (FUNCTION MOD(YOB, 4) = 0
+                       AND FUNCTION MOD(YOB, 100) NOT = 0)
+                       OR FUNCTION MOD(YOB, 400) = 0
+                      MOVE 29 TO WSDaysInMonth
+                   ELSE
+                      MOVE 28 TO WSDaysInMonth
+                   END-IF
+           END-EVALUATE.
+           IF MOB < 1 OR MOB > 12
+              OR DOB < 1 OR DOB > WSDaysInMonth
+              OR YOB < 1900 OR YOB > WSTodayYear
+              SET DOBNotValid TO TRUE
+           END-IF.
\ No newline at end of file
