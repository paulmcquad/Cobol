@@ -3,21 +3,46 @@
        AUTHOR. Paul McQuade.
        DATE-WRITTEN. 8th May 2020.
 
+       *> NEW : Shirt now loads from Product.dat at runtime instead
+       *> of the old hardcoded FILLER VALUE clauses, so the product
+       *> line can change every season without a recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ProductFile ASSIGN TO 'Product.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WSFileStatus.
+
        DATA DIVISION.
-       *> Here I'll show you how to prefill tables 
+       *> Here I'll show you how to prefill tables
        *> with the redefines clause
+       FILE SECTION.
+       FD ProductFile.
+       01 ProductRecord.
+              02 PRName     PIC X(5).
+              02 PRSizes    PIC A OCCURS 3 TIMES.
+      *> NEW : quantity on hand, for the low-stock report
+              02 PRQty      PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01 WSFileStatus  PIC XX.
+       01 WSProdCount   PIC 99 VALUE ZERO.
        01 ProdTable.
-              02 ProdData.
-                  *> Because we don't need to identify labels
-                  *> for the data in this string we use filler
-                  03 FILLER PIC X(8) VALUE "Red  SML".
-                  03 FILLER PIC X(8) VALUE "Blue SML".
-                  03 FILLER PIC X(8) VALUE "GreenSML".
-              02 FILLER REDEFINES ProdData.
-                  03 Shirt OCCURS 3 TIMES.
-                      04 ProdName PIC X(5).
-                      04 ProdSizes PIC A OCCURS 3 TIMES.
+      *> NEW : bounded by WSProdCount so SEARCH only looks at the
+      *> shirts actually loaded, not unused table slots
+              02 Shirt OCCURS 1 TO 20 TIMES DEPENDING ON WSProdCount
+                  INDEXED BY ShirtIdx.
+                  03 ProdName PIC X(5).
+                  03 ProdSizes PIC A OCCURS 3 TIMES.
+                  03 ProdQty PIC 9(4).
+       01 WSEOF         PIC X VALUE 'N'.
+              88 EndOfProducts  VALUE 'Y'.
+       *> NEW : product lookup by name
+       01 WSLookupName  PIC X(5).
+       01 WSFoundFlag   PIC X VALUE 'N'.
+              88 ProductFound   VALUE 'Y'.
+       *> NEW : low-stock report
+       01 WSLowStockLevel   PIC 9(4) VALUE 20.
        *> If data is stored as a string but you want to use it
        *> as a numeric use redefines to do so automatically
        01 ChangeMe.
@@ -32,9 +57,15 @@
               02 FNum PIC 99 VALUE ZERO.
        01 FlNum REDEFINES SplitNum PIC 9999V99.
        01 DollarNum PIC $$,$$9.99.
-        
+      *> NEW : shared file-open status check - see
+      *> Copybooks/filestatuschkp.cpy
+       COPY filestatuschk.
+
        PROCEDURE DIVISION.
+       PERFORM LoadProducts.
        DISPLAY Shirt(1).
+       PERFORM LookupProduct.
+       PERFORM LowStockReport.
        MOVE '123456' TO TextNum.
        DISPLAY FloatNum.
         
@@ -47,5 +78,57 @@
               INTO WNum, FNum
        MOVE FlNum TO DollarNum
        DISPLAY DollarNum
-        
-       STOP RUN.
\ No newline at end of file
+
+       STOP RUN.
+
+       LoadProducts.
+           OPEN INPUT ProductFile.
+           MOVE WSFileStatus TO WSCheckFileStatus.
+           MOVE "prefill" TO WSCheckProgLabel.
+           MOVE "Product.dat" TO WSCheckFileLabel.
+           PERFORM CheckFileStatus.
+           IF RETURN-CODE NOT = ZERO
+              STOP RUN
+           END-IF.
+           PERFORM UNTIL EndOfProducts OR WSProdCount = 20
+              READ ProductFile
+                  AT END
+                      MOVE 'Y' TO WSEOF
+                  NOT AT END
+                      ADD 1 TO WSProdCount
+                      MOVE ProductRecord TO Shirt(WSProdCount)
+              END-READ
+           END-PERFORM.
+           CLOSE ProductFile.
+
+       LookupProduct.
+      *> NEW : clerk keys in a product name, SEARCH finds its sizes
+      *> instead of us reading code to know which subscript is which
+           DISPLAY "Enter product name to look up : "
+               WITH NO ADVANCING.
+           ACCEPT WSLookupName.
+           SET ShirtIdx TO 1.
+           SEARCH Shirt
+               AT END
+                   DISPLAY "Product " WSLookupName " not found"
+               WHEN ProdName(ShirtIdx) = WSLookupName
+                   DISPLAY "Sizes available : "
+                       ProdSizes(ShirtIdx, 1) " "
+                       ProdSizes(ShirtIdx, 2) " "
+                       ProdSizes(ShirtIdx, 3)
+           END-SEARCH.
+
+       LowStockReport.
+      *> NEW : flag any shirt at or under WSLowStockLevel on hand
+           PERFORM VARYING ShirtIdx FROM 1 BY 1
+                   UNTIL ShirtIdx > WSProdCount
+              IF ProdQty(ShirtIdx) <= WSLowStockLevel
+                 DISPLAY "Low stock : " ProdName(ShirtIdx)
+                     " - only " ProdQty(ShirtIdx) " on hand"
+              END-IF
+           END-PERFORM.
+
+      *> NEW : file-open error handling standardized via the shared
+      *> Copybooks/filestatuschkp.cpy paragraph instead of each
+      *> program writing its own IF/DISPLAY
+       COPY filestatuschkp.
\ No newline at end of file
