@@ -0,0 +1,16 @@
+       *> Customer Master record layout - shared by every program
+       *> that opens CustomerFile so the layout only changes in one
+       *> place.
+       01 CustomerData.
+      *> NEW : packed-decimal so growing record counts take less
+      *> space on disk and arithmetic/compares on IDNum run faster
+              02 IDNum    PIC 9(8) COMP-3.
+              02 CustName.
+                  03 FirstName    PIC X(15).
+                  03 LastName     PIC X(15).
+      *> NEW : dormancy tracking - status flag plus the date (YYYYMMDD)
+      *> this customer record was last added to or updated on
+              02 CustStatus          PIC X.
+                  88 CustActive          VALUE 'A'.
+                  88 CustClosed          VALUE 'C'.
+              02 CustLastActivity    PIC 9(8) COMP-3.
