@@ -0,0 +1,8 @@
+       *> Common reject-record layout for the batch programs' reject
+       *> files (sortfile.cob's SortRejects.log established the
+       *> pattern) so invalid input is captured and reported the same
+       *> way everywhere instead of each program inventing its own.
+       01 RejectRecord.
+              02 RejectID       PIC X(8).
+              02 FILLER         PIC X(2) VALUE SPACES.
+              02 RejectReason   PIC X(40).
