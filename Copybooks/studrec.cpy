@@ -0,0 +1,11 @@
+      *> Shared student-record layout for the roster programs in
+      *> CH13_SortFiles. Each COPY supplies its own record name and
+      *> field names via REPLACING so sortfile.cob/mergefiles.cob can
+      *> keep their own FD-prefixed data names (WIDNum, SIDNum, etc.)
+      *> while only maintaining one copy of the layout.
+      *> NEW : class-section added so multiple sections can share the
+      *> same roster files and be sorted/reported section by section.
+       01 RECNAME.
+              02 IDFIELD      PIC 9(3).
+              02 NAMEFIELD    PIC X(10).
+              02 SECTFIELD    PIC X(2).
