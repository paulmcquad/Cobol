@@ -0,0 +1,8 @@
+      *> Shared fields for the standard file-open status check in
+      *> Copybooks/filestatuschkp.cpy. COPY this into WORKING-STORAGE
+      *> alongside that paragraph so every program that checks a FILE
+      *> STATUS reports an open error the same way instead of each
+      *> one inventing its own wording.
+       01 WSCheckFileStatus    PIC XX.
+       01 WSCheckProgLabel     PIC X(12).
+       01 WSCheckFileLabel     PIC X(20).
