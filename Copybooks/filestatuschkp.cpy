@@ -0,0 +1,16 @@
+      *> Shared file-open error handling, COPYed into the PROCEDURE
+      *> DIVISION as its own paragraph by any program that also
+      *> COPYs Copybooks/filestatuschk.cpy's fields into
+      *> WORKING-STORAGE. Before PERFORMing CheckFileStatus, MOVE the
+      *> FILE STATUS value being tested to WSCheckFileStatus and this
+      *> program/file's names to WSCheckProgLabel/WSCheckFileLabel.
+      *> (Plain COPY, no REPLACING - this build of GnuCOBOL does not
+      *> reliably strip pseudo-text delimiters when REPLACING is used
+      *> on PROCEDURE DIVISION text, so the shared paragraph reads its
+      *> three inputs from fixed working-storage names instead.)
+       CheckFileStatus.
+           IF WSCheckFileStatus NOT = "00"
+              DISPLAY WSCheckProgLabel ": unable to open "
+                  WSCheckFileLabel " - status " WSCheckFileStatus
+              MOVE 16 TO RETURN-CODE
+           END-IF.
